@@ -1,5 +1,5 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID.    4240066. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "4240066".
        AUTHOR.        LUCAS HAHN.
                           
        ENVIRONMENT DIVISION. 
@@ -11,12 +11,41 @@
           
            SELECT F02-PRINT-FILE    ASSIGN TO 'ASST2.OUT'
                                     ORGANIZATION IS LINE SEQUENTIAL.
- 
-       DATA DIVISION. 
+
+      *EXCEPTION REPORT FOR RECORDS REJECTED BY THE VALIDATION PASS
+           SELECT F03-EXCEPTION-FILE ASSIGN TO 'ASST2.EXC'
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      *HOLDS THE LAST INVOICE PROCESSED AND THE RUNNING TOTALS SO A
+      *CRASHED RUN CAN PICK UP WHERE IT LEFT OFF INSTEAD OF RERUNNING
+      *THE WHOLE FILE
+           SELECT F04-CHECKPOINT-FILE ASSIGN TO 'ASST2.CKP'
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS W17-CKP-FILE-STATUS.
+
+      *CARRIES THE MONTH-TO-DATE AND YEAR-TO-DATE RUNNING TOTALS FORWARD
+      *FROM ONE NIGHTLY RUN TO THE NEXT
+           SELECT F05-MTD-YTD-FILE ASSIGN TO 'ASST2.MTD'
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS W20-MTD-FILE-STATUS.
+
+      *COMMISSION TIER BREAKPOINTS AND RATES - EDITABLE WITHOUT A
+      *RECOMPILE. IF THIS FILE IS MISSING THE PROGRAM FALLS BACK TO THE
+      *SAME RATES IT HAS ALWAYS USED
+           SELECT F06-RATE-TABLE-FILE ASSIGN TO 'ASST2.RAT'
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS W22-RATE-FILE-STATUS.
+
+      *COMMA-DELIMITED EXTRACT OF THE SAME DETAIL LINES GOING TO THE
+      *PRINTED REPORT, FOR LOADING INTO A SPREADSHEET
+           SELECT F07-CSV-FILE      ASSIGN TO 'ASST2.CSV'
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
        FILE SECTION. 
       *NAME THE VARIABLES TO HOLD DATA FROM INPUT FILE
        FD  F01-CAR-RECORDS
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 66 CHARACTERS.
        01  F01-CAR-SALES.
            05  F01-INVOICE-NUM  PIC 9(5).
            05  F01-YEAR         PIC 9(2).
@@ -25,10 +54,106 @@
            05  F01-ASKING-PRICE PIC 9(6).
            05  F01-SOLD-PRICE   PIC 9(6).
            05  F01-SALES-P      PIC X(7).
+      *LOT/LOCATION THE CAR WAS SOLD FROM - DRIVES THE PER-LOT
+      *BREAKDOWN SECTION OF THE COMMISSION REPORT
+           05  F01-LOT-CODE     PIC X(3).
+      *ALLOWANCE GIVEN FOR A TRADE-IN, SUBTRACTED FROM NET TO DEALER
+           05  F01-TRADE-IN-ALLOW PIC 9(6).
+      *'S' ONCE THE CAR HAS BEEN SOLD, 'U' WHILE IT SITS UNSOLD ON THE
+      *LOT - UNSOLD RECORDS ARE SKIPPED BY THE COMMISSION PASS AND FEED
+      *THE AGING REPORT INSTEAD
+           05  F01-STATUS         PIC X(1).
+               88 F01-RECORD-SOLD    VALUE 'S'.
+               88 F01-RECORD-UNSOLD  VALUE 'U'.
+      *DATE THE CAR ARRIVED ON THE LOT (YYMMDD) - AGING IS MEASURED
+      *FROM THIS DATE
+           05  F01-DATE-RECEIVED.
+               10 F01-RECEIVED-YY PIC 9(2).
+               10 F01-RECEIVED-MM PIC 9(2).
+               10 F01-RECEIVED-DD PIC 9(2).
       *USED TO PRINT TO THE OUTPUT FILE 
-       FD F02-PRINT-FILE 
-           RECORD CONTAINS 108 CHARACTERS. 
-       01  F02-PRINT-LINE               PIC X(108). 
+       FD F02-PRINT-FILE
+           RECORD CONTAINS 122 CHARACTERS.
+       01  F02-PRINT-LINE               PIC X(122).
+      *HOLDS REJECTED RECORDS SO BAD DATA NEVER REACHES THE COMMISSION MATH
+       FD  F03-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  F03-EXCEPTION-LINE           PIC X(80).
+      *ONE-RECORD CHECKPOINT - LAST INVOICE DONE, RUNNING TOTALS, AND
+      *THE LOT-BREAKDOWN/AGING-BUCKET TABLES THOSE SECTIONS BUILD UP
+      *AS THE FILE IS PROCESSED, SO A RESTARTED RUN PICKS BOTH BACK UP
+      *EXACTLY WHERE THEY LEFT OFF INSTEAD OF JUST THE GRAND TOTALS
+       FD  F04-CHECKPOINT-FILE
+           RECORD CONTAINS 342 CHARACTERS.
+       01  F04-CHECKPOINT-LINE.
+           05 F04-CKP-LAST-INVOICE PIC 9(5).
+           05 F04-CKP-SOLD-TOTAL   PIC 9(7).
+           05 F04-CKP-COMM-TOTAL   PIC 9(6).
+      *SIGNED - A TRADE-IN ALLOWANCE CAN EXCEED THE MARGIN ON A DEAL,
+      *MAKING THE NET TO DEALER A GENUINE LOSS, NOT JUST A SMALL PROFIT
+           05 F04-CKP-DEALER-TOTAL PIC S9(7).
+           05 F04-CKP-TRADE-TOTAL  PIC 9(7).
+           05 F04-CKP-LOT-COUNT    PIC 9(2).
+           05 F04-CKP-LOT-TABLE.
+               10 F04-CKP-LOT-ENTRY OCCURS 10 TIMES.
+                   15 F04-CKP-LOT-CODE         PIC X(3).
+                   15 F04-CKP-LOT-SOLD-TOTAL   PIC 9(7).
+                   15 F04-CKP-LOT-COMM-TOTAL   PIC 9(6).
+                   15 F04-CKP-LOT-DEALER-TOTAL PIC S9(7).
+           05 F04-CKP-BUCKET-0-30-COUNT   PIC 9(4).
+           05 F04-CKP-BUCKET-0-30-ASK     PIC 9(7).
+           05 F04-CKP-BUCKET-31-60-COUNT  PIC 9(4).
+           05 F04-CKP-BUCKET-31-60-ASK    PIC 9(7).
+           05 F04-CKP-BUCKET-61-90-COUNT  PIC 9(4).
+           05 F04-CKP-BUCKET-61-90-ASK    PIC 9(7).
+           05 F04-CKP-BUCKET-90-UP-COUNT  PIC 9(4).
+           05 F04-CKP-BUCKET-90-UP-ASK    PIC 9(7).
+      *THE SALESPERSON GROUP STILL IN PROGRESS WHEN THE LAST CHECKPOINT
+      *WAS WRITTEN, AND ITS RUNNING SUBTOTAL - WITHOUT THESE, A RESTART
+      *THAT FINDS NO NEW RECORDS LEFT TO PROCESS WOULD NEVER REPOPULATE
+      *W10-PREV-SALES-P, AND 400-PRINT-TOTALS WOULD SILENTLY DROP THE
+      *FINAL SALESPERSON'S SUBTOTAL LINE FROM THE TAIL IT REPRINTS
+           05 F04-CKP-PREV-SALES-P   PIC X(7).
+           05 F04-CKP-P-SOLD-TOTAL   PIC 9(7).
+           05 F04-CKP-P-COMM-TOTAL   PIC 9(6).
+           05 F04-CKP-P-DEALER-TOTAL PIC S9(7).
+           05 F04-CKP-P-TRADE-TOTAL  PIC 9(7).
+      *'YES' ONLY ONCE 420-UPDATE-AND-PRINT-MTD-YTD HAS FULLY POSTED AND
+      *PRINTED THIS RUN'S TOTALS - LETS A RESTART TELL "TAIL ALREADY
+      *DONE, JUST FINISH DELETING THE CHECKPOINT" APART FROM "TAIL NEVER
+      *STARTED, RUN IT" WITHOUT GUESSING FROM HOW MANY RECORDS WERE LEFT
+           05 F04-CKP-TAIL-DONE           PIC X(3).
+      *ONE-RECORD MONTH-TO-DATE/YEAR-TO-DATE TOTALS CARRIED FORWARD
+      *BETWEEN RUNS, STAMPED WITH THE RUN DATE SO THE PROGRAM KNOWS
+      *WHEN TO ROLL THE MTD AND YTD FIGURES OVER
+       FD  F05-MTD-YTD-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  F05-MTD-YTD-LINE.
+           05 F05-STAMP-YY          PIC 99.
+           05 F05-STAMP-MM          PIC 99.
+           05 F05-MTD-SOLD-TOTAL    PIC 9(7).
+           05 F05-MTD-COMM-TOTAL    PIC 9(6).
+      *SIGNED - SEE F04-CKP-DEALER-TOTAL ABOVE
+           05 F05-MTD-DEALER-TOTAL  PIC S9(7).
+           05 F05-YTD-SOLD-TOTAL    PIC 9(7).
+           05 F05-YTD-COMM-TOTAL    PIC 9(6).
+           05 F05-YTD-DEALER-TOTAL  PIC S9(7).
+      *ONE-RECORD COMMISSION RATE TABLE - SAME SIX NUMBERS 310-DO-
+      *CALCULATIONS HAS ALWAYS USED TO WORK OUT COMMISSION, JUST KEPT
+      *HERE INSTEAD OF AS LITERALS SO THEY CAN BE TUNED WITHOUT A RECOMPILE
+       FD  F06-RATE-TABLE-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  F06-RATE-LINE.
+           05 F06-TIER1-THRESHOLD   PIC 9V999.
+           05 F06-TIER2-THRESHOLD   PIC 9V999.
+           05 F06-TIER1-VAR-RATE    PIC 9V999.
+           05 F06-TIER1-BASE-RATE   PIC 9V999.
+           05 F06-TIER2-SLIDE-RATE  PIC 9V999.
+           05 F06-TIER3-RATE        PIC 9V999.
+      *ONE ROW PER COMMISSION-REPORT DETAIL LINE, COMMA-DELIMITED
+       FD  F07-CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  F07-CSV-LINE             PIC X(80).
       *CREATES THE OUTPUT FILE LAYOUT & HOLDS WORKING STORAGE DATA
        WORKING-STORAGE SECTION. 
         
@@ -61,7 +186,8 @@
            05                PIC X(4)  VALUE 'COMM'.
            05                PIC X(6)  VALUE SPACES.
            05                PIC X(6)  VALUE 'NET TO'.
-           
+           05                PIC X(14) VALUE SPACES.
+
        01  W04-HEADING-LINE.
            05                PIC X(3)  VALUE SPACES.
            05                PIC X(9)  VALUE 'INVOICE #'.
@@ -83,7 +209,9 @@
            05                PIC X(4)  VALUE 'PAID'.
            05                PIC X(6)  VALUE SPACES.
            05                PIC X(6)  VALUE 'DEALER'.
-       
+           05                PIC X(6)  VALUE SPACES.
+           05                PIC X(8)  VALUE 'TRADE-IN'.
+
        01 W05-DETAIL-LINE.
            05                 PIC X(6) VALUE SPACES.
            05 W05-INVOICE-OUT PIC ZZZZ9.
@@ -104,8 +232,10 @@
            05                 PIC X(5) VALUE SPACES.
            05 W05-COMM-OUT    PIC ZZ,ZZ9.
            05                 PIC X(5) VALUE SPACES.
-           05 W05-NET-DEALER  PIC ZZZ,ZZ9.
-      
+           05 W05-NET-DEALER  PIC ZZZ,ZZ9-.
+           05                 PIC X(5) VALUE SPACES.
+           05 W05-TRADE-OUT   PIC ZZZ,ZZ9.
+
        01  W06-DASH-LINE.
            05                 PIC X(68) VALUE SPACES.
            05                 PIC X(10) VALUE '----------'.
@@ -113,6 +243,8 @@
            05                 PIC X(8)  VALUE '--------'.
            05                 PIC X(3)  VALUE SPACES.
            05                 PIC X(9)  VALUE '---------'.
+           05                 PIC X(6)  VALUE SPACES.
+           05                 PIC X(8)  VALUE '--------'.
 
        01 W07-TOTALS-LINE.
            05                      PIC X(68) VALUE SPACES.
@@ -120,34 +252,714 @@
            05                      PIC X(10) VALUE SPACES.
            05 W07-COMM-TOTAL-OUT   PIC $ZZZ,ZZ9.
            05                      PIC X(2) VALUE SPACES.
-           05 W07-DEALER-TOTAL-OUT PIC $Z,ZZZ,ZZ9.
-       
+           05 W07-DEALER-TOTAL-OUT PIC $Z,ZZZ,ZZ9-.
+           05                      PIC X(3) VALUE SPACES.
+           05 W07-TRADE-TOTAL-OUT  PIC $Z,ZZZ,ZZ9.
+
+      *SUBTOTAL LINE PRINTED WHENEVER THE SALESPERSON CHANGES
+       01 W11-SALESPERSON-TOTALS-LINE.
+           05                       PIC X(6)  VALUE SPACES.
+           05                       PIC X(11) VALUE 'SALESPERSON'.
+           05                       PIC X(1)  VALUE SPACE.
+           05 W11-SALES-P-OUT       PIC X(7).
+           05                       PIC X(1)  VALUE SPACE.
+           05                       PIC X(6)  VALUE 'TOTALS'.
+           05                       PIC X(36) VALUE SPACES.
+           05 W11-SOLD-TOTAL-OUT    PIC $Z,ZZZ,ZZ9.
+           05                       PIC X(10) VALUE SPACES.
+           05 W11-COMM-TOTAL-OUT    PIC $ZZZ,ZZ9.
+           05                       PIC X(2)  VALUE SPACES.
+           05 W11-DEALER-TOTAL-OUT  PIC $Z,ZZZ,ZZ9-.
+           05                       PIC X(3)  VALUE SPACES.
+           05 W11-TRADE-TOTAL-OUT   PIC $Z,ZZZ,ZZ9.
+
        01 W08-MATH.
       *W08 WAS NEEDED TO CALCLUATE AMOUNTS PRIOR TO OUTPUT
-           05 W08-ASKING-PERC-MATH  PIC 9V99.
-           05 W08-COMM-MATH         PIC 99999.
-           05 W08-NET-DEALER-MATH   PIC 999999.
-           05 W08-TOTAL-SOLD-MATH   PIC 9999999.
-           05 W08-COMM-TOTAL-MATH   PIC 999999.
-           05 W08-DEALER-TOTAL-MATH PIC 9999999.
+      *EVERY FIELD CARRIES VALUE ZERO SO A RUN WHERE NOTHING IS SOLD
+      *(EVERY RECORD REJECTED, OR AN EMPTY FILE) STILL HAS WELL-FORMED
+      *ZEROS TO PRINT/POST INSTEAD OF WHATEVER BYTES WERE LEFT ON THE
+      *STACK - THE SIGNED FIELDS BELOW ARE NOT TOLERANT OF AN
+      *UNINITIALIZED SIGN NIBBLE THE WAY AN UNSIGNED FIELD IS
+           05 W08-ASKING-PERC-MATH  PIC 9V99    VALUE ZERO.
+           05 W08-COMM-MATH         PIC 99999   VALUE ZERO.
+      *SIGNED - SEE F04-CKP-DEALER-TOTAL ABOVE
+           05 W08-NET-DEALER-MATH   PIC S999999   VALUE ZERO.
+           05 W08-TOTAL-SOLD-MATH   PIC 9999999   VALUE ZERO.
+           05 W08-COMM-TOTAL-MATH   PIC 999999    VALUE ZERO.
+           05 W08-DEALER-TOTAL-MATH PIC S9999999  VALUE ZERO.
+           05 W08-TRADE-TOTAL-MATH  PIC 9999999   VALUE ZERO.
            
        01  W09-DATA-REMAINS-SWITCH      PIC X(2)  VALUE SPACES.
+
+      *TRACKS THE CURRENT SALESPERSON BREAK AND THEIR RUNNING TOTALS
+       01  W10-SALESPERSON-CONTROL.
+           05 W10-PREV-SALES-P    PIC X(7)    VALUE SPACES.
+           05 W10-P-SOLD-TOTAL    PIC 9999999 VALUE ZERO.
+           05 W10-P-COMM-TOTAL    PIC 999999  VALUE ZERO.
+           05 W10-P-DEALER-TOTAL  PIC S9999999 VALUE ZERO.
+           05 W10-P-TRADE-TOTAL   PIC 9999999 VALUE ZERO.
+
+      *COUNTS HOW MANY TIMES EACH INVOICE NUMBER APPEARS IN THE FILE SO
+      *EVERY COPY OF A DUPLICATE - NOT JUST THE SECOND ONE - CAN BE
+      *CAUGHT AND REPORTED BY THE VALIDATION PASS
+       01  W12-SEEN-TABLE.
+           05 W12-SEEN-ENTRY OCCURS 2000 TIMES.
+               10 W12-SEEN-INVOICE PIC 9(5).
+               10 W12-SEEN-COUNT   PIC 9(4).
+       01  W12-DUP-ENTRY-COUNT    PIC 9(4) COMP VALUE ZERO.
+       01  W12-IDX                PIC 9(4) COMP VALUE ZERO.
+
+      *REMEMBERS THE INVOICE NUMBERS THE VALIDATION PASS REJECTED SO
+      *300-PROCESS-RECORDS CAN SKIP THEM ON THE COMMISSION-REPORT PASS
+       01  W13-REJECT-TABLE.
+           05 W13-REJECT-ENTRY OCCURS 2000 TIMES PIC 9(5).
+       01  W13-REJECT-COUNT       PIC 9(4) COMP VALUE ZERO.
+       01  W13-IDX                PIC 9(4) COMP VALUE ZERO.
+
+      *EXCEPTION REPORT HEADING AND DETAIL LINES
+       01  W14-EXC-HEADING-LINE1.
+           05                PIC X(28) VALUE SPACES.
+           05                PIC X(23) VALUE 'VERY VERY NICE CARS INC'.
+           05                PIC X(29) VALUE SPACES.
+
+       01  W14-EXC-HEADING-LINE2.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(16) VALUE 'EXCEPTION REPORT'.
+           05                PIC X(34) VALUE SPACES.
+
+       01  W14-EXC-COLUMN-HEADING.
+           05                PIC X(3)  VALUE SPACES.
+           05                PIC X(9)  VALUE 'INVOICE #'.
+           05                PIC X(4)  VALUE SPACES.
+           05                PIC X(6)  VALUE 'REASON'.
+           05                PIC X(58) VALUE SPACES.
+
+       01  W14-EXC-DETAIL-LINE.
+           05                    PIC X(6) VALUE SPACES.
+           05 W14-EXC-INVOICE-OUT PIC ZZZZ9.
+           05                    PIC X(4) VALUE SPACES.
+           05 W14-EXC-REASON-OUT  PIC X(40).
+           05                    PIC X(25) VALUE SPACES.
+
+      *VALID MODEL-YEAR WINDOW - TWO-DIGIT YEAR IS VALID IF IT FALLS
+      *IN 1950-1999 (50-99) OR 2000 THROUGH THE CURRENT MODEL YEAR.
+      *W16-MAX-VALID-YEAR IS SET FROM TODAY'S DATE IN 095-READ-MTD-
+      *YTD-TOTALS SO THE WINDOW NEVER NEEDS A RECOMPILE TO MOVE FORWARD
+       01  W16-YEAR-RANGE.
+           05 W16-MIN-VALID-YEAR PIC 99 VALUE 50.
+           05 W16-MAX-VALID-YEAR PIC 99 VALUE ZERO.
+
+      *SWITCHES SET BY THE VALIDATION LOGIC
+       01  W15-VALIDATION-SWITCHES.
+           05 W15-REJECT-SWITCH    PIC X(3) VALUE SPACES.
+               88 W15-RECORD-REJECTED  VALUE 'YES'.
+           05 W15-DUP-FOUND-SWITCH PIC X(3) VALUE SPACES.
+               88 W15-DUPLICATE-FOUND  VALUE 'YES'.
+           05 W15-FOUND-SWITCH     PIC X(3) VALUE SPACES.
+               88 W15-ENTRY-FOUND      VALUE 'YES'.
+
+      *CHECKPOINT/RESTART CONTROL - A CHECKPOINT IS DROPPED EVERY
+      *W17-CKP-INTERVAL RECORDS SO A RESTARTED RUN CAN SKIP BACK TO
+      *THE LAST INVOICE PROCESSED INSTEAD OF STARTING FROM RECORD ONE
+       01  W17-CHECKPOINT-CONTROL.
+           05 W17-RESTART-SWITCH         PIC X(3) VALUE SPACES.
+           05 W17-PAST-CHECKPOINT-SWITCH PIC X(3) VALUE SPACES.
+               88 W17-PAST-CHECKPOINT        VALUE 'YES'.
+           05 W17-LAST-INVOICE-DONE      PIC 9(5) VALUE ZERO.
+           05 W17-CKP-RECORD-COUNT       PIC 9(4) COMP VALUE ZERO.
+           05 W17-CKP-INTERVAL           PIC 9(4) VALUE 1.
+           05 W17-CKP-FILE-STATUS        PIC X(2) VALUE SPACES.
+      *DURABLE "HAS 420 ALREADY POSTED/PRINTED THIS RUN'S TOTALS" FLAG -
+      *SEE F04-CKP-TAIL-DONE, WHICH CARRIES THIS ACROSS A RESTART
+           05 W17-TAIL-DONE-SWITCH       PIC X(3) VALUE 'NO'.
+               88 W17-TAIL-COMPLETE          VALUE 'YES'.
+
+      *ACCUMULATES SOLD/COMMISSION/NET-TO-DEALER TOTALS PER LOT CODE SO
+      *EACH LOT MANAGER CAN GET JUST THEIR OWN NUMBERS OFF ONE RUN
+       01  W18-LOT-TABLE.
+           05 W18-LOT-ENTRY OCCURS 10 TIMES.
+               10 W18-LOT-CODE         PIC X(3) VALUE SPACES.
+               10 W18-LOT-SOLD-TOTAL   PIC 9(7) VALUE ZERO.
+               10 W18-LOT-COMM-TOTAL   PIC 9(6) VALUE ZERO.
+               10 W18-LOT-DEALER-TOTAL PIC S9(7) VALUE ZERO.
+       01  W18-LOT-COUNT       PIC 9(2) COMP VALUE ZERO.
+       01  W18-IDX             PIC 9(2) COMP VALUE ZERO.
+       01  W18-MATCH-IDX       PIC 9(2) COMP VALUE ZERO.
+
+      *THE DAY'S GRAND TOTALS, SUMMED ACROSS W18-LOT-ENTRY BY PLAIN ADD
+      *(SEE 415-SUM-LOT-TOTALS-FOR-MTD) RATHER THAN CARRIED FORWARD FROM
+      *W08-DEALER-TOTAL-MATH/W08-TOTAL-SOLD-MATH/W08-COMM-TOTAL-MATH
+       01  W18-DAY-SOLD-TOTAL    PIC 9999999  VALUE ZERO.
+       01  W18-DAY-COMM-TOTAL    PIC 999999   VALUE ZERO.
+       01  W18-DAY-DEALER-TOTAL  PIC S9999999 VALUE ZERO.
+
+      *HEADING AND DETAIL LINES FOR THE PER-LOT BREAKDOWN SECTION
+       01  W19-LOT-SECTION-HEADING.
+           05                PIC X(33) VALUE SPACES.
+           05                PIC X(21) VALUE 'BREAKDOWN BY LOCATION'.
+           05                PIC X(54) VALUE SPACES.
+
+       01  W19-LOT-COLUMN-HEADING.
+           05                PIC X(6)  VALUE SPACES.
+           05                PIC X(3)  VALUE 'LOT'.
+           05                PIC X(65) VALUE SPACES.
+           05                PIC X(4)  VALUE 'SOLD'.
+           05                PIC X(14) VALUE SPACES.
+           05                PIC X(4)  VALUE 'COMM'.
+           05                PIC X(7)  VALUE SPACES.
+           05                PIC X(6)  VALUE 'DEALER'.
+
+       01  W19-LOT-DETAIL-LINE.
+           05                      PIC X(6)  VALUE SPACES.
+           05 W19-LOT-CODE-OUT     PIC X(3).
+           05                      PIC X(59) VALUE SPACES.
+           05 W19-LOT-SOLD-OUT     PIC $Z,ZZZ,ZZ9.
+           05                      PIC X(10) VALUE SPACES.
+           05 W19-LOT-COMM-OUT     PIC $ZZZ,ZZ9.
+           05                      PIC X(2)  VALUE SPACES.
+           05 W19-LOT-DEALER-OUT   PIC $Z,ZZZ,ZZ9-.
+
+      *MONTH-TO-DATE/YEAR-TO-DATE CONTROL - HOLDS TODAY'S DATE AND THE
+      *RUNNING TOTALS READ FROM (AND WRITTEN BACK TO) ASST2.MTD
+       01  W20-MTD-YTD-CONTROL.
+           05 W20-TODAY-DATE.
+               10 W20-TODAY-YY        PIC 99.
+               10 W20-TODAY-MM        PIC 99.
+               10 W20-TODAY-DD        PIC 99.
+           05 W20-STORED-YY           PIC 99   VALUE ZERO.
+           05 W20-STORED-MM           PIC 99   VALUE ZERO.
+           05 W20-MTD-SOLD-TOTAL      PIC 9(7) VALUE ZERO.
+           05 W20-MTD-COMM-TOTAL      PIC 9(6) VALUE ZERO.
+      *SIGNED - SEE F04-CKP-DEALER-TOTAL ABOVE
+           05 W20-MTD-DEALER-TOTAL    PIC S9(7) VALUE ZERO.
+           05 W20-YTD-SOLD-TOTAL      PIC 9(7) VALUE ZERO.
+           05 W20-YTD-COMM-TOTAL      PIC 9(6) VALUE ZERO.
+           05 W20-YTD-DEALER-TOTAL    PIC S9(7) VALUE ZERO.
+           05 W20-MTD-FILE-STATUS     PIC X(2) VALUE SPACES.
+
+      *MONTH-TO-DATE AND YEAR-TO-DATE LINES PRINTED UNDER THE DAILY
+      *TOTALS LINE
+       01  W21-MTD-LINE.
+           05                      PIC X(6)  VALUE SPACES.
+           05                      PIC X(13) VALUE 'MONTH TO DATE'.
+           05                      PIC X(49) VALUE SPACES.
+           05 W21-MTD-SOLD-OUT     PIC $Z,ZZZ,ZZ9.
+           05                      PIC X(10) VALUE SPACES.
+           05 W21-MTD-COMM-OUT     PIC $ZZZ,ZZ9.
+           05                      PIC X(2)  VALUE SPACES.
+           05 W21-MTD-DEALER-OUT   PIC $Z,ZZZ,ZZ9-.
+
+       01  W21-YTD-LINE.
+           05                      PIC X(6)  VALUE SPACES.
+           05                      PIC X(12) VALUE 'YEAR TO DATE'.
+           05                      PIC X(50) VALUE SPACES.
+           05 W21-YTD-SOLD-OUT     PIC $Z,ZZZ,ZZ9.
+           05                      PIC X(10) VALUE SPACES.
+           05 W21-YTD-COMM-OUT     PIC $ZZZ,ZZ9.
+           05                      PIC X(2)  VALUE SPACES.
+           05 W21-YTD-DEALER-OUT   PIC $Z,ZZZ,ZZ9-.
+
+      *COMMISSION TIER BREAKPOINTS AND RATES 310-DO-CALCULATIONS USES -
+      *THE VALUE CLAUSES ARE THE SAME RATES THIS PROGRAM HAS ALWAYS
+      *USED, KEPT AS THE DEFAULT WHEN ASST2.RAT DOES NOT EXIST
+       01  W22-RATE-TABLE.
+           05 W22-TIER1-THRESHOLD   PIC 9V999 VALUE .950.
+           05 W22-TIER2-THRESHOLD   PIC 9V999 VALUE .900.
+           05 W22-TIER1-VAR-RATE    PIC 9V999 VALUE .400.
+           05 W22-TIER1-BASE-RATE   PIC 9V999 VALUE .050.
+           05 W22-TIER2-SLIDE-RATE  PIC 9V999 VALUE .100.
+           05 W22-TIER3-RATE        PIC 9V999 VALUE .025.
+       01  W22-RATE-FILE-STATUS     PIC X(2)  VALUE SPACES.
+
+      *CSV HEADER ROW AND THE ZERO-SUPPRESSED WORK FIELDS USED TO BUILD
+      *EACH DETAIL ROW BEFORE IT IS TRIMMED AND STRUNG TOGETHER
+       01  W23-CSV-HEADER-LINE      PIC X(80) VALUE
+       'INVOICE,SALESP,YEAR,MAKE,MODEL,ASKING,SOLD,COMM,DEALER,TRADE'.
+
+       01  W23-CSV-CONTROL.
+           05 W23-CSV-LINE          PIC X(80).
+           05 W23-CSV-INVOICE-ED    PIC ZZZZ9.
+           05 W23-CSV-YEAR-ED       PIC Z9.
+           05 W23-CSV-ASKING-ED     PIC ZZZZZ9.
+           05 W23-CSV-SOLD-ED       PIC ZZZZZ9.
+           05 W23-CSV-COMM-ED       PIC ZZZZ9.
+           05 W23-CSV-DEALER-ED     PIC ------9.
+           05 W23-CSV-TRADE-ED      PIC ZZZZZ9.
+
+      *UNSOLD-INVENTORY AGING - COUNT AND ASKING-PRICE TOTAL FOR EACH OF
+      *THE FOUR DAYS-ON-LOT BUCKETS. DAYS-ON-LOT IS FIGURED ON A 30-DAY
+      *MONTH/360-DAY YEAR BASIS (YY*360 + MM*30 + DD), THE SAME
+      *APPROXIMATION BATCH AGING REPORTS HAVE ALWAYS USED, SO THE
+      *BUCKET MATH STAYS ORDINARY ARITHMETIC INSTEAD OF A CALENDAR
+      *FUNCTION
+       01  W24-AGING-CONTROL.
+           05 W24-TODAY-DAY-NUM       PIC 9(5) COMP.
+           05 W24-RECEIVED-DAY-NUM    PIC 9(5) COMP.
+           05 W24-DAYS-ON-LOT         PIC S9(5) COMP.
+           05 W24-BUCKET-0-30-COUNT   PIC 9(4) VALUE ZERO.
+           05 W24-BUCKET-0-30-ASK     PIC 9(7) VALUE ZERO.
+           05 W24-BUCKET-31-60-COUNT  PIC 9(4) VALUE ZERO.
+           05 W24-BUCKET-31-60-ASK    PIC 9(7) VALUE ZERO.
+           05 W24-BUCKET-61-90-COUNT  PIC 9(4) VALUE ZERO.
+           05 W24-BUCKET-61-90-ASK    PIC 9(7) VALUE ZERO.
+           05 W24-BUCKET-90-UP-COUNT  PIC 9(4) VALUE ZERO.
+           05 W24-BUCKET-90-UP-ASK    PIC 9(7) VALUE ZERO.
+
+      *HEADING AND DETAIL LINES FOR THE UNSOLD-INVENTORY AGING SECTION
+       01  W25-AGING-SECTION-HEADING.
+           05                PIC X(30) VALUE SPACES.
+           05                PIC X(27) VALUE 'UNSOLD INVENTORY AGING'.
+           05                PIC X(51) VALUE SPACES.
+
+       01  W25-AGING-COLUMN-HEADING.
+           05                PIC X(6)  VALUE SPACES.
+           05                PIC X(11) VALUE 'DAYS ON LOT'.
+           05                PIC X(45) VALUE SPACES.
+           05                PIC X(5)  VALUE 'COUNT'.
+           05                PIC X(9)  VALUE SPACES.
+           05                PIC X(6)  VALUE 'ASKING'.
+
+       01  W25-AGING-DETAIL-LINE.
+           05                      PIC X(6)  VALUE SPACES.
+           05 W25-AGING-LABEL-OUT  PIC X(11).
+           05                      PIC X(45) VALUE SPACES.
+           05 W25-AGING-COUNT-OUT  PIC ZZZ9.
+           05                      PIC X(6)  VALUE SPACES.
+           05 W25-AGING-ASK-OUT    PIC $Z,ZZZ,ZZ9.
+
       *PERFORM ALL CALCULATIONS NEEDED - AND WRITES TO OUTPUT FILE
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
+           PERFORM 090-READ-CHECKPOINT
+           PERFORM 095-READ-MTD-YTD-TOTALS
+           PERFORM 096-READ-RATE-TABLE
            PERFORM 100-OPEN-FILES
-           PERFORM 200-PRINT-HEADINGS
+           PERFORM 145-COUNT-INVOICES
+           PERFORM 150-VALIDATE-RECORDS
+           IF W17-RESTART-SWITCH NOT = 'YES'
+               PERFORM 200-PRINT-HEADINGS
+           END-IF
+           PERFORM 165-OPEN-CAR-FILE
            PERFORM 300-PROCESS-RECORDS
                UNTIL W09-DATA-REMAINS-SWITCH = 'NO'
-           PERFORM 400-PRINT-TOTALS
+           IF W17-RESTART-SWITCH NOT = 'YES'
+               OR NOT W17-TAIL-COMPLETE
+               PERFORM 400-PRINT-TOTALS
+               PERFORM 410-PRINT-LOT-BREAKDOWN
+               PERFORM 430-PRINT-AGING-REPORT
+               PERFORM 420-UPDATE-AND-PRINT-MTD-YTD
+           END-IF
+           PERFORM 390-DELETE-CHECKPOINT
            PERFORM 500-CLOSE-FILES
           .
-       100-OPEN-FILES.  
-            OPEN INPUT  F01-CAR-RECORDS
-                OUTPUT F02-PRINT-FILE
+      *READS THE MTD/YTD TOTALS LEFT BY THE LAST RUN AND ROLLS THEM OVER
+      *TO ZERO WHENEVER TODAY'S DATE HAS MOVED INTO A NEW MONTH OR YEAR
+       095-READ-MTD-YTD-TOTALS.
+           ACCEPT W20-TODAY-DATE FROM DATE
+           MOVE W20-TODAY-YY TO W16-MAX-VALID-YEAR
+           OPEN INPUT F05-MTD-YTD-FILE
+           IF W20-MTD-FILE-STATUS = '00'
+               READ F05-MTD-YTD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE F05-STAMP-YY         TO W20-STORED-YY
+                       MOVE F05-STAMP-MM         TO W20-STORED-MM
+                       MOVE F05-MTD-SOLD-TOTAL   TO W20-MTD-SOLD-TOTAL
+                       MOVE F05-MTD-COMM-TOTAL   TO W20-MTD-COMM-TOTAL
+                       MOVE F05-MTD-DEALER-TOTAL
+                           TO W20-MTD-DEALER-TOTAL
+                       MOVE F05-YTD-SOLD-TOTAL   TO W20-YTD-SOLD-TOTAL
+                       MOVE F05-YTD-COMM-TOTAL   TO W20-YTD-COMM-TOTAL
+                       MOVE F05-YTD-DEALER-TOTAL
+                           TO W20-YTD-DEALER-TOTAL
+               END-READ
+               CLOSE F05-MTD-YTD-FILE
+           END-IF
+           IF W20-STORED-YY NOT = W20-TODAY-YY
+               MOVE ZERO TO W20-YTD-SOLD-TOTAL
+                            W20-YTD-COMM-TOTAL
+                            W20-YTD-DEALER-TOTAL
+           END-IF
+           IF W20-STORED-YY NOT = W20-TODAY-YY
+                          OR W20-STORED-MM NOT = W20-TODAY-MM
+               MOVE ZERO TO W20-MTD-SOLD-TOTAL
+                            W20-MTD-COMM-TOTAL
+                            W20-MTD-DEALER-TOTAL
+           END-IF
+          .
+      *LOOKS FOR A CHECKPOINT FROM A PRIOR RUN THAT DIED PARTWAY
+      *THROUGH - IF ONE EXISTS, RESTORE THE RUNNING TOTALS AND REMEMBER
+      *THE LAST INVOICE NUMBER ALREADY PROCESSED
+       090-READ-CHECKPOINT.
+           MOVE SPACES TO W17-RESTART-SWITCH
+           MOVE 'NO'   TO W17-TAIL-DONE-SWITCH
+           OPEN INPUT F04-CHECKPOINT-FILE
+           IF W17-CKP-FILE-STATUS = '00'
+               READ F04-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'YES' TO W17-RESTART-SWITCH
+                       MOVE F04-CKP-LAST-INVOICE
+                           TO W17-LAST-INVOICE-DONE
+                       MOVE F04-CKP-SOLD-TOTAL TO W08-TOTAL-SOLD-MATH
+                       MOVE F04-CKP-COMM-TOTAL TO W08-COMM-TOTAL-MATH
+                       MOVE F04-CKP-DEALER-TOTAL
+                           TO W08-DEALER-TOTAL-MATH
+                       MOVE F04-CKP-TRADE-TOTAL
+                           TO W08-TRADE-TOTAL-MATH
+                       MOVE F04-CKP-LOT-COUNT TO W18-LOT-COUNT
+                       MOVE F04-CKP-LOT-TABLE TO W18-LOT-TABLE
+                       MOVE F04-CKP-BUCKET-0-30-COUNT
+                           TO W24-BUCKET-0-30-COUNT
+                       MOVE F04-CKP-BUCKET-0-30-ASK
+                           TO W24-BUCKET-0-30-ASK
+                       MOVE F04-CKP-BUCKET-31-60-COUNT
+                           TO W24-BUCKET-31-60-COUNT
+                       MOVE F04-CKP-BUCKET-31-60-ASK
+                           TO W24-BUCKET-31-60-ASK
+                       MOVE F04-CKP-BUCKET-61-90-COUNT
+                           TO W24-BUCKET-61-90-COUNT
+                       MOVE F04-CKP-BUCKET-61-90-ASK
+                           TO W24-BUCKET-61-90-ASK
+                       MOVE F04-CKP-BUCKET-90-UP-COUNT
+                           TO W24-BUCKET-90-UP-COUNT
+                       MOVE F04-CKP-BUCKET-90-UP-ASK
+                           TO W24-BUCKET-90-UP-ASK
+                       MOVE F04-CKP-PREV-SALES-P
+                           TO W10-PREV-SALES-P
+                       MOVE F04-CKP-P-SOLD-TOTAL
+                           TO W10-P-SOLD-TOTAL
+                       MOVE F04-CKP-P-COMM-TOTAL
+                           TO W10-P-COMM-TOTAL
+                       MOVE F04-CKP-P-DEALER-TOTAL
+                           TO W10-P-DEALER-TOTAL
+                       MOVE F04-CKP-P-TRADE-TOTAL
+                           TO W10-P-TRADE-TOTAL
+                       MOVE F04-CKP-TAIL-DONE
+                           TO W17-TAIL-DONE-SWITCH
+               END-READ
+               CLOSE F04-CHECKPOINT-FILE
+           END-IF
+          .
+      *READS THE COMMISSION TIER BREAKPOINTS AND RATES FROM ASST2.RAT IF
+      *IT EXISTS, OVERRIDING THE DEFAULTS SET UP IN W22-RATE-TABLE
+       096-READ-RATE-TABLE.
+           OPEN INPUT F06-RATE-TABLE-FILE
+           IF W22-RATE-FILE-STATUS = '00'
+               READ F06-RATE-TABLE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE F06-TIER1-THRESHOLD
+                           TO W22-TIER1-THRESHOLD
+                       MOVE F06-TIER2-THRESHOLD
+                           TO W22-TIER2-THRESHOLD
+                       MOVE F06-TIER1-VAR-RATE
+                           TO W22-TIER1-VAR-RATE
+                       MOVE F06-TIER1-BASE-RATE
+                           TO W22-TIER1-BASE-RATE
+                       MOVE F06-TIER2-SLIDE-RATE
+                           TO W22-TIER2-SLIDE-RATE
+                       MOVE F06-TIER3-RATE
+                           TO W22-TIER3-RATE
+               END-READ
+               CLOSE F06-RATE-TABLE-FILE
+           END-IF
+          .
+       100-OPEN-FILES.
+            OPEN OUTPUT F03-EXCEPTION-FILE
+            PERFORM 151-PRINT-EXCEPTION-HEADINGS
+            IF W17-RESTART-SWITCH = 'YES'
+                OPEN EXTEND F02-PRINT-FILE
+                OPEN EXTEND F07-CSV-FILE
+            ELSE
+                OPEN OUTPUT F02-PRINT-FILE
+                OPEN OUTPUT F07-CSV-FILE
+            END-IF
+          .
+      *FIRST PASS OVER THE FILE - JUST COUNTS HOW MANY TIMES EACH
+      *INVOICE NUMBER OCCURS SO THE VALIDATION PASS CAN FLAG EVERY
+      *COPY OF A DUPLICATE, NOT ONLY THE SECOND ONE SEEN
+       145-COUNT-INVOICES.
+           OPEN INPUT F01-CAR-RECORDS
+           MOVE SPACES TO W09-DATA-REMAINS-SWITCH
            READ F01-CAR-RECORDS
                AT END MOVE 'NO' TO W09-DATA-REMAINS-SWITCH
-           END-READ . 
-                 
+           END-READ
+           PERFORM 146-COUNT-ONE-RECORD
+               UNTIL W09-DATA-REMAINS-SWITCH = 'NO'
+           CLOSE F01-CAR-RECORDS
+          .
+       146-COUNT-ONE-RECORD.
+           PERFORM 147-FIND-OR-ADD-INVOICE
+           READ F01-CAR-RECORDS
+               AT END MOVE 'NO' TO W09-DATA-REMAINS-SWITCH
+           END-READ
+          .
+       147-FIND-OR-ADD-INVOICE.
+           MOVE SPACES TO W15-FOUND-SWITCH
+           PERFORM 148-SCAN-COUNT-TABLE
+               VARYING W12-IDX FROM 1 BY 1
+               UNTIL W12-IDX > W12-DUP-ENTRY-COUNT
+           IF NOT W15-ENTRY-FOUND
+               IF W12-DUP-ENTRY-COUNT < 2000
+                   ADD 1 TO W12-DUP-ENTRY-COUNT
+                   MOVE F01-INVOICE-NUM
+                       TO W12-SEEN-INVOICE (W12-DUP-ENTRY-COUNT)
+                   MOVE 1 TO W12-SEEN-COUNT (W12-DUP-ENTRY-COUNT)
+               ELSE
+                   MOVE F01-INVOICE-NUM TO W14-EXC-INVOICE-OUT
+                   MOVE 'INVOICE SEEN TABLE FULL - NOT TRACKED'
+                       TO W14-EXC-REASON-OUT
+                   MOVE W14-EXC-DETAIL-LINE TO F03-EXCEPTION-LINE
+                   WRITE F03-EXCEPTION-LINE
+               END-IF
+           END-IF
+          .
+       148-SCAN-COUNT-TABLE.
+           IF W12-SEEN-INVOICE (W12-IDX) = F01-INVOICE-NUM
+               MOVE 'YES' TO W15-FOUND-SWITCH
+               ADD 1 TO W12-SEEN-COUNT (W12-IDX)
+               MOVE W12-DUP-ENTRY-COUNT TO W12-IDX
+           END-IF
+          .
+      *SECOND PASS - CHECKS EACH RECORD AGAINST EVERY VALIDATION RULE,
+      *CATCHING BAD RECORDS BEFORE THE COMMISSION MATH EVER SEES THEM
+       150-VALIDATE-RECORDS.
+           OPEN INPUT F01-CAR-RECORDS
+           MOVE SPACES TO W09-DATA-REMAINS-SWITCH
+           READ F01-CAR-RECORDS
+               AT END MOVE 'NO' TO W09-DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM 155-VALIDATE-ONE-RECORD
+               UNTIL W09-DATA-REMAINS-SWITCH = 'NO'
+           CLOSE F01-CAR-RECORDS
+          .
+       151-PRINT-EXCEPTION-HEADINGS.
+           MOVE W14-EXC-HEADING-LINE1 TO F03-EXCEPTION-LINE
+           WRITE F03-EXCEPTION-LINE
+           MOVE W14-EXC-HEADING-LINE2 TO F03-EXCEPTION-LINE
+           WRITE F03-EXCEPTION-LINE
+           WRITE F03-EXCEPTION-LINE FROM SPACES
+           MOVE W14-EXC-COLUMN-HEADING TO F03-EXCEPTION-LINE
+           WRITE F03-EXCEPTION-LINE
+          .
+      *CHECKS ONE RECORD FOR EVERY VALIDATION RULE, WRITES AN
+      *EXCEPTION LINE PER RULE VIOLATED, AND READS THE NEXT RECORD
+       155-VALIDATE-ONE-RECORD.
+           MOVE SPACES TO W15-REJECT-SWITCH
+
+           IF F01-ASKING-PRICE NOT NUMERIC OR F01-ASKING-PRICE = ZERO
+               MOVE 'YES' TO W15-REJECT-SWITCH
+               MOVE 'ZERO OR MISSING ASKING PRICE' TO W14-EXC-REASON-OUT
+               PERFORM 156-WRITE-EXC-DETAIL
+           END-IF
+
+           IF F01-TRADE-IN-ALLOW NOT NUMERIC
+               MOVE 'YES' TO W15-REJECT-SWITCH
+               MOVE 'INVALID TRADE-IN ALLOWANCE' TO W14-EXC-REASON-OUT
+               PERFORM 156-WRITE-EXC-DETAIL
+           END-IF
+
+           IF F01-YEAR NOT NUMERIC
+               MOVE 'YES' TO W15-REJECT-SWITCH
+               MOVE 'INVALID YEAR' TO W14-EXC-REASON-OUT
+               PERFORM 156-WRITE-EXC-DETAIL
+           ELSE
+               IF F01-YEAR < W16-MIN-VALID-YEAR
+                                    AND F01-YEAR > W16-MAX-VALID-YEAR
+                   MOVE 'YES' TO W15-REJECT-SWITCH
+                   MOVE 'YEAR OUT OF RANGE' TO W14-EXC-REASON-OUT
+                   PERFORM 156-WRITE-EXC-DETAIL
+               END-IF
+           END-IF
+
+           PERFORM 157-CHECK-DUPLICATE-INVOICE
+           IF W15-DUPLICATE-FOUND
+               MOVE 'YES' TO W15-REJECT-SWITCH
+               MOVE 'DUPLICATE INVOICE NUMBER' TO W14-EXC-REASON-OUT
+               PERFORM 156-WRITE-EXC-DETAIL
+           END-IF
+
+           IF W15-RECORD-REJECTED
+               PERFORM 160-ADD-TO-REJECT-TABLE
+           END-IF
+
+           READ F01-CAR-RECORDS
+               AT END MOVE 'NO' TO W09-DATA-REMAINS-SWITCH
+           END-READ
+          .
+       156-WRITE-EXC-DETAIL.
+           MOVE F01-INVOICE-NUM TO W14-EXC-INVOICE-OUT
+           MOVE W14-EXC-DETAIL-LINE TO F03-EXCEPTION-LINE
+           WRITE F03-EXCEPTION-LINE
+          .
+      *LOOKS UP HOW MANY TIMES THIS INVOICE NUMBER APPEARS IN THE FILE -
+      *A COUNT OF MORE THAN ONE MEANS EVERY COPY IS A DUPLICATE
+       157-CHECK-DUPLICATE-INVOICE.
+           MOVE SPACES TO W15-DUP-FOUND-SWITCH
+           PERFORM 158-SCAN-SEEN-TABLE
+               VARYING W12-IDX FROM 1 BY 1
+               UNTIL W12-IDX > W12-DUP-ENTRY-COUNT
+          .
+       158-SCAN-SEEN-TABLE.
+           IF W12-SEEN-INVOICE (W12-IDX) = F01-INVOICE-NUM
+               IF W12-SEEN-COUNT (W12-IDX) > 1
+                   MOVE 'YES' TO W15-DUP-FOUND-SWITCH
+               END-IF
+               MOVE W12-DUP-ENTRY-COUNT TO W12-IDX
+           END-IF
+          .
+       160-ADD-TO-REJECT-TABLE.
+           IF W13-REJECT-COUNT < 2000
+               ADD 1 TO W13-REJECT-COUNT
+               MOVE F01-INVOICE-NUM
+                   TO W13-REJECT-ENTRY (W13-REJECT-COUNT)
+           ELSE
+               MOVE F01-INVOICE-NUM TO W14-EXC-INVOICE-OUT
+               MOVE 'REJECT TABLE FULL - RECORD NOT SKIPPED'
+                   TO W14-EXC-REASON-OUT
+               MOVE W14-EXC-DETAIL-LINE TO F03-EXCEPTION-LINE
+               WRITE F03-EXCEPTION-LINE
+           END-IF
+          .
+      *REOPENS THE CAR FILE FROM THE TOP FOR THE COMMISSION-REPORT PASS
+       165-OPEN-CAR-FILE.
+           OPEN INPUT F01-CAR-RECORDS
+           MOVE SPACES TO W09-DATA-REMAINS-SWITCH
+           IF W17-RESTART-SWITCH = 'YES'
+               MOVE SPACES TO W17-PAST-CHECKPOINT-SWITCH
+           ELSE
+               MOVE 'YES' TO W17-PAST-CHECKPOINT-SWITCH
+           END-IF
+           READ F01-CAR-RECORDS
+               AT END MOVE 'NO' TO W09-DATA-REMAINS-SWITCH
+           END-READ
+          .
+      *CHECKS WHETHER THE VALIDATION PASS ALREADY REJECTED THIS INVOICE
+       170-CHECK-REJECTED.
+           MOVE SPACES TO W15-REJECT-SWITCH
+           PERFORM 171-SCAN-REJECT-TABLE
+               VARYING W13-IDX FROM 1 BY 1
+               UNTIL W13-IDX > W13-REJECT-COUNT
+          .
+       171-SCAN-REJECT-TABLE.
+           IF W13-REJECT-ENTRY (W13-IDX) = F01-INVOICE-NUM
+               MOVE 'YES' TO W15-REJECT-SWITCH
+               MOVE W13-REJECT-COUNT TO W13-IDX
+           END-IF
+          .
+      *ADDS THIS RECORD'S AMOUNTS ONTO ITS LOT'S RUNNING TOTALS,
+      *CREATING A NEW LOT ENTRY THE FIRST TIME A LOT CODE IS SEEN
+      *THE TABLE IS AT MOST 10 ENTRIES SO THE SCAN ALWAYS RUNS TO THE
+      *END RATHER THAN SHORT-CIRCUITING - W18-IDX IS NEEDED AFTERWARD
+      *TO UPDATE THE MATCHED (OR NEWLY ADDED) ENTRY
+       175-ACCUMULATE-LOT-TOTALS.
+           MOVE SPACES TO W15-FOUND-SWITCH
+           MOVE ZERO TO W18-MATCH-IDX
+           PERFORM 176-SCAN-LOT-TABLE
+               VARYING W18-IDX FROM 1 BY 1
+               UNTIL W18-IDX > W18-LOT-COUNT
+           IF W15-ENTRY-FOUND
+               MOVE W18-MATCH-IDX TO W18-IDX
+               ADD F01-SOLD-PRICE      TO W18-LOT-SOLD-TOTAL (W18-IDX)
+               ADD W08-COMM-MATH       TO W18-LOT-COMM-TOTAL (W18-IDX)
+               ADD W08-NET-DEALER-MATH TO W18-LOT-DEALER-TOTAL (W18-IDX)
+           ELSE
+               IF W18-LOT-COUNT < 10
+                   ADD 1 TO W18-LOT-COUNT
+                   MOVE W18-LOT-COUNT TO W18-IDX
+                   MOVE F01-LOT-CODE TO W18-LOT-CODE (W18-IDX)
+                   MOVE ZERO TO W18-LOT-SOLD-TOTAL (W18-IDX)
+                                W18-LOT-COMM-TOTAL (W18-IDX)
+                                W18-LOT-DEALER-TOTAL (W18-IDX)
+                   ADD F01-SOLD-PRICE TO W18-LOT-SOLD-TOTAL (W18-IDX)
+                   ADD W08-COMM-MATH  TO W18-LOT-COMM-TOTAL (W18-IDX)
+                   ADD W08-NET-DEALER-MATH
+                       TO W18-LOT-DEALER-TOTAL (W18-IDX)
+               ELSE
+                   MOVE F01-INVOICE-NUM TO W14-EXC-INVOICE-OUT
+                   MOVE 'LOT TABLE FULL - LOT CODE NOT TRACKED'
+                       TO W14-EXC-REASON-OUT
+                   MOVE W14-EXC-DETAIL-LINE TO F03-EXCEPTION-LINE
+                   WRITE F03-EXCEPTION-LINE
+               END-IF
+           END-IF
+          .
+       176-SCAN-LOT-TABLE.
+           IF W18-LOT-CODE (W18-IDX) = F01-LOT-CODE
+               MOVE 'YES' TO W15-FOUND-SWITCH
+               MOVE W18-IDX TO W18-MATCH-IDX
+           END-IF
+          .
+      *WRITES THE CSV ROW FOR THIS DETAIL LINE, ALONGSIDE THE ONE JUST
+      *WRITTEN TO THE PRINTED REPORT
+       177-WRITE-CSV-DETAIL.
+           MOVE F01-INVOICE-NUM     TO W23-CSV-INVOICE-ED
+           MOVE F01-YEAR            TO W23-CSV-YEAR-ED
+           MOVE F01-ASKING-PRICE    TO W23-CSV-ASKING-ED
+           MOVE F01-SOLD-PRICE      TO W23-CSV-SOLD-ED
+           MOVE W08-COMM-MATH       TO W23-CSV-COMM-ED
+           MOVE W08-NET-DEALER-MATH TO W23-CSV-DEALER-ED
+           MOVE F01-TRADE-IN-ALLOW  TO W23-CSV-TRADE-ED
+           MOVE SPACES TO W23-CSV-LINE
+           STRING
+               FUNCTION TRIM (W23-CSV-INVOICE-ED) DELIMITED BY SIZE
+               ','                                DELIMITED BY SIZE
+               FUNCTION TRIM (F01-SALES-P)         DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (W23-CSV-YEAR-ED)     DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (F01-MAKE)            DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (F01-MODEL)           DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (W23-CSV-ASKING-ED)   DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (W23-CSV-SOLD-ED)     DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (W23-CSV-COMM-ED)     DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (W23-CSV-DEALER-ED)   DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM (W23-CSV-TRADE-ED)    DELIMITED BY SIZE
+               INTO W23-CSV-LINE
+           END-STRING
+           WRITE F07-CSV-LINE FROM W23-CSV-LINE
+          .
+      *FIGURES HOW MANY DAYS THIS UNSOLD CAR HAS SAT ON THE LOT AND
+      *ROLLS IT INTO THE MATCHING AGING BUCKET - NO DETAIL LINE IS KEPT
+      *PER CAR, JUST THE BUCKET COUNT/ASKING-PRICE TOTALS, THE SAME WAY
+      *175-ACCUMULATE-LOT-TOTALS ROLLS UP PER LOT
+       178-ACCUMULATE-AGING-TOTALS.
+           COMPUTE W24-TODAY-DAY-NUM = (W20-TODAY-YY * 360)
+                                      + (W20-TODAY-MM * 30)
+                                      +  W20-TODAY-DD
+           COMPUTE W24-RECEIVED-DAY-NUM = (F01-RECEIVED-YY * 360)
+                                        + (F01-RECEIVED-MM * 30)
+                                        +  F01-RECEIVED-DD
+           COMPUTE W24-DAYS-ON-LOT = W24-TODAY-DAY-NUM
+                                    - W24-RECEIVED-DAY-NUM
+           IF W24-DAYS-ON-LOT <= 30
+               ADD 1 TO W24-BUCKET-0-30-COUNT
+               ADD F01-ASKING-PRICE TO W24-BUCKET-0-30-ASK
+           ELSE
+               IF W24-DAYS-ON-LOT <= 60
+                   ADD 1 TO W24-BUCKET-31-60-COUNT
+                   ADD F01-ASKING-PRICE TO W24-BUCKET-31-60-ASK
+               ELSE
+                   IF W24-DAYS-ON-LOT <= 90
+                       ADD 1 TO W24-BUCKET-61-90-COUNT
+                       ADD F01-ASKING-PRICE TO W24-BUCKET-61-90-ASK
+                   ELSE
+                       ADD 1 TO W24-BUCKET-90-UP-COUNT
+                       ADD F01-ASKING-PRICE TO W24-BUCKET-90-UP-ASK
+                   END-IF
+               END-IF
+           END-IF
+          .
+
        200-PRINT-HEADINGS.
            MOVE W01-HEADING-LINE TO F02-PRINT-LINE
            WRITE F02-PRINT-LINE
@@ -158,79 +970,320 @@
            WRITE F02-PRINT-LINE
            MOVE W04-HEADING-LINE TO F02-PRINT-LINE
            WRITE F02-PRINT-LINE
-                     
-            .     
-      *MOVE FILES IN PREPARATION TO WRITE TO OUTPUT FILE     
-       300-PROCESS-RECORDS. 
-           MOVE F01-INVOICE-NUM TO W05-INVOICE-OUT
-           MOVE F01-SALES-P TO W05-SALES-OUT
-           MOVE F01-YEAR TO W05-YEAR-OUT
-           MOVE F01-MAKE TO W05-MAKER-OUT
-           MOVE F01-MODEL TO W05-MODEL-OUT
-           MOVE F01-ASKING-PRICE TO W05-ASKING-OUT
-           MOVE F01-SOLD-PRICE TO W05-SOLD-OUT
-           PERFORM 310-DO-CALCULATIONS
-           MOVE W08-COMM-MATH TO W05-COMM-OUT
-           MOVE W08-NET-DEALER-MATH TO W05-NET-DEALER
-           MOVE W05-DETAIL-LINE TO F02-PRINT-LINE
-           
-           WRITE F02-PRINT-LINE
-           
-           
-           
+           WRITE F07-CSV-LINE FROM W23-CSV-HEADER-LINE
+
+            .
+      *MOVE FILES IN PREPARATION TO WRITE TO OUTPUT FILE
+      *RECORDS THE VALIDATION PASS REJECTED ARE SKIPPED HERE SO BAD
+      *DATA NEVER REACHES THE COMMISSION MATH OR THE PRINTED REPORT.
+      *ON A RESTARTED RUN, RECORDS UP TO AND INCLUDING THE LAST INVOICE
+      *THE CHECKPOINT REMEMBERS ARE SKIPPED SINCE THEY WERE ALREADY
+      *PROCESSED BEFORE THE PRIOR RUN DIED
+       300-PROCESS-RECORDS.
+           IF W17-RESTART-SWITCH = 'YES' AND NOT W17-PAST-CHECKPOINT
+               IF F01-INVOICE-NUM = W17-LAST-INVOICE-DONE
+                   MOVE 'YES' TO W17-PAST-CHECKPOINT-SWITCH
+               END-IF
+           ELSE
+               PERFORM 170-CHECK-REJECTED
+               IF NOT W15-RECORD-REJECTED
+               IF F01-RECORD-UNSOLD
+                   PERFORM 178-ACCUMULATE-AGING-TOTALS
+               ELSE
+                   IF F01-SALES-P NOT = W10-PREV-SALES-P
+                       IF W10-PREV-SALES-P NOT = SPACES
+                           PERFORM 350-PRINT-SALESPERSON-SUBTOTAL
+                           PERFORM 360-RESET-SALESPERSON-TOTALS
+                       END-IF
+                       MOVE F01-SALES-P TO W10-PREV-SALES-P
+                   END-IF
+                   MOVE F01-INVOICE-NUM TO W05-INVOICE-OUT
+                   MOVE F01-SALES-P TO W05-SALES-OUT
+                   MOVE F01-YEAR TO W05-YEAR-OUT
+                   MOVE F01-MAKE TO W05-MAKER-OUT
+                   MOVE F01-MODEL TO W05-MODEL-OUT
+                   MOVE F01-ASKING-PRICE TO W05-ASKING-OUT
+                   MOVE F01-SOLD-PRICE TO W05-SOLD-OUT
+                   PERFORM 310-DO-CALCULATIONS
+                   MOVE W08-COMM-MATH TO W05-COMM-OUT
+                   MOVE W08-NET-DEALER-MATH TO W05-NET-DEALER
+                   MOVE F01-TRADE-IN-ALLOW TO W05-TRADE-OUT
+                   MOVE W05-DETAIL-LINE TO F02-PRINT-LINE
+
+                   WRITE F02-PRINT-LINE
+
+                   ADD F01-SOLD-PRICE    TO W10-P-SOLD-TOTAL
+                   ADD W08-COMM-MATH     TO W10-P-COMM-TOTAL
+                   ADD W08-NET-DEALER-MATH TO W10-P-DEALER-TOTAL
+                   ADD F01-TRADE-IN-ALLOW  TO W10-P-TRADE-TOTAL
+
+                   PERFORM 175-ACCUMULATE-LOT-TOTALS
+                   PERFORM 177-WRITE-CSV-DETAIL
+
+                   ADD 1 TO W17-CKP-RECORD-COUNT
+                   IF W17-CKP-RECORD-COUNT >= W17-CKP-INTERVAL
+                       PERFORM 380-WRITE-CHECKPOINT
+                       MOVE ZERO TO W17-CKP-RECORD-COUNT
+                   END-IF
+               END-IF
+               END-IF
+           END-IF
+
            READ F01-CAR-RECORDS
               AT END MOVE 'NO' TO W09-DATA-REMAINS-SWITCH
            END-READ.
            .
+      *WRITES THE CURRENT RUNNING TOTALS AND LAST INVOICE PROCESSED OUT
+      *AS A ONE-RECORD CHECKPOINT, OVERWRITING ANY PRIOR CHECKPOINT
+       380-WRITE-CHECKPOINT.
+           MOVE F01-INVOICE-NUM      TO F04-CKP-LAST-INVOICE
+           MOVE W08-TOTAL-SOLD-MATH  TO F04-CKP-SOLD-TOTAL
+           MOVE W08-COMM-TOTAL-MATH  TO F04-CKP-COMM-TOTAL
+           MOVE W08-DEALER-TOTAL-MATH TO F04-CKP-DEALER-TOTAL
+           MOVE W08-TRADE-TOTAL-MATH  TO F04-CKP-TRADE-TOTAL
+           MOVE W18-LOT-COUNT         TO F04-CKP-LOT-COUNT
+           MOVE W18-LOT-TABLE         TO F04-CKP-LOT-TABLE
+           MOVE W24-BUCKET-0-30-COUNT  TO F04-CKP-BUCKET-0-30-COUNT
+           MOVE W24-BUCKET-0-30-ASK    TO F04-CKP-BUCKET-0-30-ASK
+           MOVE W24-BUCKET-31-60-COUNT TO F04-CKP-BUCKET-31-60-COUNT
+           MOVE W24-BUCKET-31-60-ASK   TO F04-CKP-BUCKET-31-60-ASK
+           MOVE W24-BUCKET-61-90-COUNT TO F04-CKP-BUCKET-61-90-COUNT
+           MOVE W24-BUCKET-61-90-ASK   TO F04-CKP-BUCKET-61-90-ASK
+           MOVE W24-BUCKET-90-UP-COUNT TO F04-CKP-BUCKET-90-UP-COUNT
+           MOVE W24-BUCKET-90-UP-ASK   TO F04-CKP-BUCKET-90-UP-ASK
+           MOVE W10-PREV-SALES-P     TO F04-CKP-PREV-SALES-P
+           MOVE W10-P-SOLD-TOTAL     TO F04-CKP-P-SOLD-TOTAL
+           MOVE W10-P-COMM-TOTAL     TO F04-CKP-P-COMM-TOTAL
+           MOVE W10-P-DEALER-TOTAL   TO F04-CKP-P-DEALER-TOTAL
+           MOVE W10-P-TRADE-TOTAL    TO F04-CKP-P-TRADE-TOTAL
+           MOVE W17-TAIL-DONE-SWITCH   TO F04-CKP-TAIL-DONE
+           OPEN OUTPUT F04-CHECKPOINT-FILE
+           WRITE F04-CHECKPOINT-LINE
+           CLOSE F04-CHECKPOINT-FILE
+          .
+      *CLEARS THE CHECKPOINT ONLY AFTER THE REPORT/MTD-YTD TAIL HAS
+      *EITHER JUST COMPLETED THIS RUN OR WAS ALREADY MARKED DONE (VIA
+      *F04-CKP-TAIL-DONE) BY AN EARLIER RUN THAT CRASHED BEFORE REACHING
+      *THIS CALL - THE CHECKPOINT, NOT THIS DELETE, IS WHAT DECIDES
+      *WHETHER THE TAIL STILL NEEDS TO RUN ON THE NEXT RESTART
+       390-DELETE-CHECKPOINT.
+           OPEN OUTPUT F04-CHECKPOINT-FILE
+           CLOSE F04-CHECKPOINT-FILE
+          .
       *ALL CALCULATIONS ARE COMPLETED BELOW    
         310-DO-CALCULATIONS.
            COMPUTE W05-PERC-ASK ROUNDED = F01-SOLD-PRICE     
                                         / F01-ASKING-PRICE.
            MOVE W05-PERC-ASK TO W08-ASKING-PERC-MATH.
            
-           IF W08-ASKING-PERC-MATH IS >= .95
-           COMPUTE W08-COMM-MATH ROUNDED = ((F01-SOLD-PRICE - 
-           (F01-ASKING-PRICE * 0.95)) * 0.4) + (0.05 * F01-SOLD-PRICE)
-           
-           ELSE    
-               IF W08-ASKING-PERC-MATH IS < .95 AND IS >= .9
-           COMPUTE W08-COMM-MATH ROUNDED  = (0.05	- (0.05 * 0.10 * 
-                      (0.95 - W08-ASKING-PERC-MATH)))  * F01-SOLD-PRICE   
-            
+           IF W08-ASKING-PERC-MATH IS >= W22-TIER1-THRESHOLD
+           COMPUTE W08-COMM-MATH ROUNDED = ((F01-SOLD-PRICE -
+           (F01-ASKING-PRICE * W22-TIER1-THRESHOLD))
+                           * W22-TIER1-VAR-RATE)
+                           + (W22-TIER1-BASE-RATE * F01-SOLD-PRICE)
+
+           ELSE
+               IF W08-ASKING-PERC-MATH IS < W22-TIER1-THRESHOLD
+                              AND IS >= W22-TIER2-THRESHOLD
+           COMPUTE W08-COMM-MATH ROUNDED  = (W22-TIER1-BASE-RATE -
+                      (W22-TIER1-BASE-RATE * W22-TIER2-SLIDE-RATE *
+                      (W22-TIER1-THRESHOLD - W08-ASKING-PERC-MATH)))
+                                                      * F01-SOLD-PRICE
+
             ELSE
-               IF W08-ASKING-PERC-MATH IS < .90
-           COMPUTE W08-COMM-MATH ROUNDED = (F01-SOLD-PRICE * 0.025) - 
-                       ((0.90 - W08-ASKING-PERC-MATH) * F01-SOLD-PRICE)
-               
+               IF W08-ASKING-PERC-MATH IS < W22-TIER2-THRESHOLD
+           COMPUTE W08-COMM-MATH ROUNDED = (F01-SOLD-PRICE *
+                       W22-TIER3-RATE) -
+                       ((W22-TIER2-THRESHOLD - W08-ASKING-PERC-MATH)
+                                                      * F01-SOLD-PRICE)
+
            END-IF.
            
            COMPUTE W08-NET-DEALER-MATH ROUNDED =(F01-SOLD-PRICE -
                              W08-COMM-MATH) - (F01-ASKING-PRICE / 1.25)
+                             - F01-TRADE-IN-ALLOW
            COMPUTE W08-TOTAL-SOLD-MATH ROUNDED = W08-TOTAL-SOLD-MATH +
                                                          F01-SOLD-PRICE
            COMPUTE W08-COMM-TOTAL-MATH ROUNDED = W08-COMM-TOTAL-MATH +
                                                           W08-COMM-MATH
            COMPUTE W08-DEALER-TOTAL-MATH ROUNDED =W08-DEALER-TOTAL-MATH
                                                   + W08-NET-DEALER-MATH
+           COMPUTE W08-TRADE-TOTAL-MATH ROUNDED = W08-TRADE-TOTAL-MATH
+                                              + F01-TRADE-IN-ALLOW
            
        
         
         .
-      *PRINTS THE TOTALS LINE AT THE BOTTOM OF THE OUTPUT FILE 
+      *PRINTS THE SUBTOTAL LINE FOR THE SALESPERSON WHOSE GROUP JUST ENDED
+        350-PRINT-SALESPERSON-SUBTOTAL.
+           MOVE W10-PREV-SALES-P   TO W11-SALES-P-OUT
+           MOVE W10-P-SOLD-TOTAL   TO W11-SOLD-TOTAL-OUT
+           MOVE W10-P-COMM-TOTAL   TO W11-COMM-TOTAL-OUT
+           MOVE W10-P-DEALER-TOTAL TO W11-DEALER-TOTAL-OUT
+           MOVE W10-P-TRADE-TOTAL  TO W11-TRADE-TOTAL-OUT
+           WRITE F02-PRINT-LINE FROM SPACES
+           MOVE W11-SALESPERSON-TOTALS-LINE TO F02-PRINT-LINE
+           WRITE F02-PRINT-LINE
+        .
+      *RESETS THE PER-SALESPERSON ACCUMULATORS FOR THE NEXT GROUP
+        360-RESET-SALESPERSON-TOTALS.
+           MOVE ZERO TO W10-P-SOLD-TOTAL
+                        W10-P-COMM-TOTAL
+                        W10-P-DEALER-TOTAL
+                        W10-P-TRADE-TOTAL
+        .
+      *PRINTS THE TOTALS LINE AT THE BOTTOM OF THE OUTPUT FILE
         400-PRINT-TOTALS.
+           IF W10-PREV-SALES-P NOT = SPACES
+               PERFORM 350-PRINT-SALESPERSON-SUBTOTAL
+           END-IF
            MOVE W08-TOTAL-SOLD-MATH TO W07-SOLD-TOTAL-OUT
            MOVE W08-COMM-TOTAL-MATH TO W07-COMM-TOTAL-OUT
            MOVE W08-DEALER-TOTAL-MATH TO W07-DEALER-TOTAL-OUT
+           MOVE W08-TRADE-TOTAL-MATH TO W07-TRADE-TOTAL-OUT
            WRITE F02-PRINT-LINE FROM SPACES
            MOVE W06-DASH-LINE TO F02-PRINT-LINE
            WRITE F02-PRINT-LINE
            WRITE F02-PRINT-LINE FROM SPACES
            MOVE W07-TOTALS-LINE TO F02-PRINT-LINE
-           WRITE F02-PRINT-LINE        
+           WRITE F02-PRINT-LINE
         .
-      *CLOSE INPUT AND OUTPUT FILES      
-       500-CLOSE-FILES.  
+      *PRINTS ONE LINE PER LOT SO EACH LOT MANAGER CAN SEE JUST THEIR
+      *OWN SOLD/COMMISSION/NET-TO-DEALER NUMBERS OFF THE SAME RUN
+        410-PRINT-LOT-BREAKDOWN.
+           IF W18-LOT-COUNT > ZERO
+               WRITE F02-PRINT-LINE FROM SPACES
+               MOVE W19-LOT-SECTION-HEADING TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+               MOVE W19-LOT-COLUMN-HEADING TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+               PERFORM 411-PRINT-ONE-LOT-LINE
+                   VARYING W18-IDX FROM 1 BY 1
+                   UNTIL W18-IDX > W18-LOT-COUNT
+           END-IF
+          .
+        411-PRINT-ONE-LOT-LINE.
+           MOVE W18-LOT-CODE (W18-IDX)         TO W19-LOT-CODE-OUT
+           MOVE W18-LOT-SOLD-TOTAL (W18-IDX)   TO W19-LOT-SOLD-OUT
+           MOVE W18-LOT-COMM-TOTAL (W18-IDX)   TO W19-LOT-COMM-OUT
+           MOVE W18-LOT-DEALER-TOTAL (W18-IDX) TO W19-LOT-DEALER-OUT
+           MOVE W19-LOT-DETAIL-LINE TO F02-PRINT-LINE
+           WRITE F02-PRINT-LINE
+          .
+      *ZEROES OUT THE DAY'S GRAND TOTALS, THEN ADDS EACH LOT'S TOTALS
+      *(THEMSELVES BUILT UP BY PLAIN ADD IN 175-ACCUMULATE-LOT-TOTALS,
+      *NEVER BY A SELF-REFERENCING COMPUTE) SO 420 HAS A DEALER FIGURE
+      *TO POST INTO ASST2.MTD/ASST2.YTD THAT THE KNOWN ROUNDED-COMPUTE
+      *MISBEHAVIOR IN W08-TOTAL-SOLD-MATH/W08-COMM-TOTAL-MATH/
+      *W08-DEALER-TOTAL-MATH NEVER TOUCHES
+       415-SUM-LOT-TOTALS-FOR-MTD.
+           MOVE ZERO TO W18-DAY-SOLD-TOTAL
+                        W18-DAY-COMM-TOTAL
+                        W18-DAY-DEALER-TOTAL
+           PERFORM 416-ADD-ONE-LOT-TOTAL
+               VARYING W18-IDX FROM 1 BY 1
+               UNTIL W18-IDX > W18-LOT-COUNT
+          .
+       416-ADD-ONE-LOT-TOTAL.
+           ADD W18-LOT-SOLD-TOTAL (W18-IDX)   TO W18-DAY-SOLD-TOTAL
+           ADD W18-LOT-COMM-TOTAL (W18-IDX)   TO W18-DAY-COMM-TOTAL
+           ADD W18-LOT-DEALER-TOTAL (W18-IDX) TO W18-DAY-DEALER-TOTAL
+          .
+      *PRINTS THE UNSOLD-INVENTORY AGING SECTION - ONE LINE PER DAYS-
+      *ON-LOT BUCKET WITH HOW MANY UNSOLD CARS FALL INTO IT AND THEIR
+      *COMBINED ASKING PRICE. SKIPPED ENTIRELY IF THE FILE HAD NO
+      *UNSOLD RECORDS, THE SAME WAY 410 SKIPS THE LOT SECTION WHEN
+      *THERE ARE NO LOTS
+       430-PRINT-AGING-REPORT.
+           IF W24-BUCKET-0-30-COUNT  > ZERO OR
+              W24-BUCKET-31-60-COUNT > ZERO OR
+              W24-BUCKET-61-90-COUNT > ZERO OR
+              W24-BUCKET-90-UP-COUNT > ZERO
+               WRITE F02-PRINT-LINE FROM SPACES
+               MOVE W25-AGING-SECTION-HEADING TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+               MOVE W25-AGING-COLUMN-HEADING TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+
+               MOVE '0-30'        TO W25-AGING-LABEL-OUT
+               MOVE W24-BUCKET-0-30-COUNT  TO W25-AGING-COUNT-OUT
+               MOVE W24-BUCKET-0-30-ASK    TO W25-AGING-ASK-OUT
+               MOVE W25-AGING-DETAIL-LINE TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+
+               MOVE '31-60'       TO W25-AGING-LABEL-OUT
+               MOVE W24-BUCKET-31-60-COUNT TO W25-AGING-COUNT-OUT
+               MOVE W24-BUCKET-31-60-ASK   TO W25-AGING-ASK-OUT
+               MOVE W25-AGING-DETAIL-LINE TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+
+               MOVE '61-90'       TO W25-AGING-LABEL-OUT
+               MOVE W24-BUCKET-61-90-COUNT TO W25-AGING-COUNT-OUT
+               MOVE W24-BUCKET-61-90-ASK   TO W25-AGING-ASK-OUT
+               MOVE W25-AGING-DETAIL-LINE TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+
+               MOVE '90+'         TO W25-AGING-LABEL-OUT
+               MOVE W24-BUCKET-90-UP-COUNT TO W25-AGING-COUNT-OUT
+               MOVE W24-BUCKET-90-UP-ASK   TO W25-AGING-ASK-OUT
+               MOVE W25-AGING-DETAIL-LINE TO F02-PRINT-LINE
+               WRITE F02-PRINT-LINE
+           END-IF
+          .
+      *ADDS TODAY'S GRAND TOTALS ONTO THE MONTH-TO-DATE AND YEAR-TO-DATE
+      *FIGURES, WRITES THEM BACK OUT TO ASST2.MTD FOR THE NEXT RUN, AND
+      *PRINTS THE MTD/YTD LINES UNDER THE DAILY TOTALS. MARKS THE
+      *CHECKPOINT'S TAIL-DONE FLAG 'YES' AS ITS LAST STEP SO A CRASH
+      *BETWEEN HERE AND 390-DELETE-CHECKPOINT DOES NOT MAKE THE NEXT
+      *RESTART RE-POST THIS TOTAL INTO ASST2.MTD A SECOND TIME
+      *TAKES TODAY'S CONTRIBUTION FROM 415'S LOT-SUMMED TOTALS, NOT FROM
+      *W08-TOTAL-SOLD-MATH/W08-COMM-TOTAL-MATH/W08-DEALER-TOTAL-MATH -
+      *THOSE FEED ONLY THE ONE-DAY PRINTED TOTALS LINE (400) AND CARRY A
+      *PRE-EXISTING ROUNDED-COMPUTE ROUNDING PROBLEM THIS RUN'S FIGURES
+      *SHOULD NOT COMPOUND INTO A RUNNING CROSS-RUN TOTAL
+       420-UPDATE-AND-PRINT-MTD-YTD.
+           PERFORM 415-SUM-LOT-TOTALS-FOR-MTD
+
+           ADD W18-DAY-SOLD-TOTAL   TO W20-MTD-SOLD-TOTAL
+                                        W20-YTD-SOLD-TOTAL
+           ADD W18-DAY-COMM-TOTAL   TO W20-MTD-COMM-TOTAL
+                                        W20-YTD-COMM-TOTAL
+           ADD W18-DAY-DEALER-TOTAL TO W20-MTD-DEALER-TOTAL
+                                        W20-YTD-DEALER-TOTAL
+
+           MOVE W20-TODAY-YY         TO F05-STAMP-YY
+           MOVE W20-TODAY-MM         TO F05-STAMP-MM
+           MOVE W20-MTD-SOLD-TOTAL   TO F05-MTD-SOLD-TOTAL
+           MOVE W20-MTD-COMM-TOTAL   TO F05-MTD-COMM-TOTAL
+           MOVE W20-MTD-DEALER-TOTAL TO F05-MTD-DEALER-TOTAL
+           MOVE W20-YTD-SOLD-TOTAL   TO F05-YTD-SOLD-TOTAL
+           MOVE W20-YTD-COMM-TOTAL   TO F05-YTD-COMM-TOTAL
+           MOVE W20-YTD-DEALER-TOTAL TO F05-YTD-DEALER-TOTAL
+           OPEN OUTPUT F05-MTD-YTD-FILE
+           WRITE F05-MTD-YTD-LINE
+           CLOSE F05-MTD-YTD-FILE
+
+           MOVE W20-MTD-SOLD-TOTAL   TO W21-MTD-SOLD-OUT
+           MOVE W20-MTD-COMM-TOTAL   TO W21-MTD-COMM-OUT
+           MOVE W20-MTD-DEALER-TOTAL TO W21-MTD-DEALER-OUT
+           WRITE F02-PRINT-LINE FROM SPACES
+           MOVE W21-MTD-LINE TO F02-PRINT-LINE
+           WRITE F02-PRINT-LINE
+
+           MOVE W20-YTD-SOLD-TOTAL   TO W21-YTD-SOLD-OUT
+           MOVE W20-YTD-COMM-TOTAL   TO W21-YTD-COMM-OUT
+           MOVE W20-YTD-DEALER-TOTAL TO W21-YTD-DEALER-OUT
+           MOVE W21-YTD-LINE TO F02-PRINT-LINE
+           WRITE F02-PRINT-LINE
+
+           MOVE 'YES' TO W17-TAIL-DONE-SWITCH
+           PERFORM 380-WRITE-CHECKPOINT
+          .
+      *CLOSE INPUT AND OUTPUT FILES
+       500-CLOSE-FILES.
            CLOSE F01-CAR-RECORDS
                  F02-PRINT-FILE
+                 F03-EXCEPTION-FILE
+                 F07-CSV-FILE
            STOP RUN.
           
