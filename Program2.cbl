@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "4240067".
+       AUTHOR.        LUCAS HAHN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *SELECT FILES TO READ FROM & AND WRITE TO
+      *THE CORRECTED MASTER IS WRITTEN BACK OUT TO THE SAME FILE
+      *PROGRAM1 READS, SO IT MUST RUN AHEAD OF THE NIGHTLY COMMISSION
+      *PASS
+           SELECT F01-CAR-RECORDS   ASSIGN TO 'ASST2.DAT'
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      *ADD/CHANGE/DELETE TRANSACTIONS TO APPLY AGAINST THE MASTER
+           SELECT F09-TRANSACTION-FILE ASSIGN TO 'ASST2.TXN'
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+      *RECORD OF EVERY TRANSACTION APPLIED OR REJECTED, PLUS A FINAL
+      *SUMMARY OF HOW MANY OF EACH KIND WENT THROUGH
+           SELECT F10-LOG-FILE      ASSIGN TO 'ASST2.MLG'
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NAME THE VARIABLES TO HOLD DATA FROM INPUT FILE
+      *SAME LAYOUT AS F01-CAR-SALES IN PROGRAM1 - KEPT IN SYNC BY HAND
+      *SINCE THIS PROGRAM HAS NO COPYBOOK TO SHARE
+       FD  F01-CAR-RECORDS
+           RECORD CONTAINS 66 CHARACTERS.
+       01  F01-CAR-SALES.
+           05  F01-INVOICE-NUM  PIC 9(5).
+           05  F01-YEAR         PIC 9(2).
+           05  F01-MAKE         PIC X(11).
+           05  F01-MODEL        PIC X(13).
+           05  F01-ASKING-PRICE PIC 9(6).
+           05  F01-SOLD-PRICE   PIC 9(6).
+           05  F01-SALES-P      PIC X(7).
+           05  F01-LOT-CODE     PIC X(3).
+           05  F01-TRADE-IN-ALLOW PIC 9(6).
+           05  F01-STATUS         PIC X(1).
+               88 F01-RECORD-SOLD    VALUE 'S'.
+               88 F01-RECORD-UNSOLD  VALUE 'U'.
+           05  F01-DATE-RECEIVED.
+               10 F01-RECEIVED-YY PIC 9(2).
+               10 F01-RECEIVED-MM PIC 9(2).
+               10 F01-RECEIVED-DD PIC 9(2).
+      *ONE TRANSACTION - A ONE-LETTER ACTION CODE FOLLOWED BY THE SAME
+      *FIELDS AS THE CAR RECORD. ON AN ADD OR CHANGE EVERY FIELD IS
+      *TAKEN FROM THE TRANSACTION; ON A DELETE ONLY THE INVOICE NUMBER
+      *IS LOOKED AT
+       FD  F09-TRANSACTION-FILE
+           RECORD CONTAINS 67 CHARACTERS.
+       01  F09-TRANSACTION-LINE.
+           05  F09-TXN-CODE        PIC X(1).
+               88 F09-TXN-ADD          VALUE 'A'.
+               88 F09-TXN-CHANGE       VALUE 'C'.
+               88 F09-TXN-DELETE       VALUE 'D'.
+      *SAME SHAPE AS W30-MASTER-ENTRY SO AN ADD OR CHANGE CAN MOVE
+      *THIS WHOLE GROUP ONTO A TABLE ENTRY IN ONE STATEMENT
+           05  F09-CAR-FIELDS.
+               10 F09-INVOICE-NUM     PIC 9(5).
+               10 F09-YEAR            PIC 9(2).
+               10 F09-MAKE            PIC X(11).
+               10 F09-MODEL           PIC X(13).
+               10 F09-ASKING-PRICE    PIC 9(6).
+               10 F09-SOLD-PRICE      PIC 9(6).
+               10 F09-SALES-P         PIC X(7).
+               10 F09-LOT-CODE        PIC X(3).
+               10 F09-TRADE-IN-ALLOW  PIC 9(6).
+               10 F09-STATUS          PIC X(1).
+               10 F09-DATE-RECEIVED.
+                   15 F09-RECEIVED-YY PIC 9(2).
+                   15 F09-RECEIVED-MM PIC 9(2).
+                   15 F09-RECEIVED-DD PIC 9(2).
+      *ONE LINE PER TRANSACTION LOGGED, PLUS THE HEADING AND SUMMARY
+      *LINES WRITTEN AROUND THEM
+       FD  F10-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  F10-LOG-LINE             PIC X(80).
+      *CREATES THE OUTPUT FILE LAYOUT & HOLDS WORKING STORAGE DATA
+       WORKING-STORAGE SECTION.
+
+       01  W01-LOG-HEADING-LINE1.
+           05                PIC X(28) VALUE SPACES.
+           05                PIC X(23) VALUE 'VERY VERY NICE CARS INC'.
+           05                PIC X(29) VALUE SPACES.
+
+       01  W02-LOG-HEADING-LINE2.
+           05                PIC X(26) VALUE SPACES.
+           05                PIC X(27) VALUE
+               'MASTER FILE MAINTENANCE LOG'.
+           05                PIC X(27) VALUE SPACES.
+
+       01  W03-LOG-COLUMN-HEADING.
+           05                PIC X(3)  VALUE SPACES.
+           05                PIC X(9)  VALUE 'INVOICE #'.
+           05                PIC X(3)  VALUE SPACES.
+           05                PIC X(6)  VALUE 'ACTION'.
+           05                PIC X(3)  VALUE SPACES.
+           05                PIC X(6)  VALUE 'RESULT'.
+           05                PIC X(50) VALUE SPACES.
+
+       01  W04-LOG-DETAIL-LINE.
+           05                     PIC X(4) VALUE SPACES.
+           05 W04-LOG-INVOICE-OUT  PIC ZZZZ9.
+           05                     PIC X(4) VALUE SPACES.
+           05 W04-LOG-CODE-OUT     PIC X(1).
+           05                     PIC X(5) VALUE SPACES.
+           05 W04-LOG-RESULT-OUT   PIC X(40).
+           05                     PIC X(21) VALUE SPACES.
+
+       01  W05-LOG-SUMMARY-LINE.
+           05                     PIC X(4) VALUE SPACES.
+           05 W05-SUMMARY-LABEL-OUT PIC X(20).
+           05 W05-SUMMARY-COUNT-OUT PIC ZZZ9.
+           05                     PIC X(52) VALUE SPACES.
+
+      *ENTIRE MASTER FILE HELD IN MEMORY SO TRANSACTIONS CAN BE
+      *MATCHED AGAINST IT BY INVOICE NUMBER - ASST2.DAT IS GROUPED BY
+      *SALESPERSON, NOT SORTED BY INVOICE, SO A SEQUENTIAL MATCH-MERGE
+      *AGAINST THE TRANSACTION FILE ISN'T POSSIBLE
+       01  W30-MASTER-TABLE.
+           05 W30-MASTER-ENTRY OCCURS 2000 TIMES.
+               10 W30-INVOICE-NUM     PIC 9(5).
+               10 W30-YEAR            PIC 9(2).
+               10 W30-MAKE            PIC X(11).
+               10 W30-MODEL           PIC X(13).
+               10 W30-ASKING-PRICE    PIC 9(6).
+               10 W30-SOLD-PRICE      PIC 9(6).
+               10 W30-SALES-P         PIC X(7).
+               10 W30-LOT-CODE        PIC X(3).
+               10 W30-TRADE-IN-ALLOW  PIC 9(6).
+               10 W30-STATUS          PIC X(1).
+               10 W30-DATE-RECEIVED.
+                   15 W30-RECEIVED-YY PIC 9(2).
+                   15 W30-RECEIVED-MM PIC 9(2).
+                   15 W30-RECEIVED-DD PIC 9(2).
+       01  W30-MASTER-COUNT    PIC 9(4) COMP VALUE ZERO.
+       01  W30-IDX             PIC 9(4) COMP VALUE ZERO.
+       01  W30-MATCH-IDX       PIC 9(4) COMP VALUE ZERO.
+       01  W30-INSERT-IDX      PIC 9(4) COMP VALUE ZERO.
+
+       01  W31-DATA-REMAINS-SWITCH      PIC X(2)  VALUE SPACES.
+
+      *COUNTS OF WHAT THE RUN ACTUALLY DID, PRINTED AS THE SUMMARY AT
+      *THE END OF THE LOG
+       01  W32-RUN-TOTALS.
+           05 W32-ADD-COUNT      PIC 9(4) COMP VALUE ZERO.
+           05 W32-CHANGE-COUNT   PIC 9(4) COMP VALUE ZERO.
+           05 W32-DELETE-COUNT   PIC 9(4) COMP VALUE ZERO.
+           05 W32-REJECT-COUNT   PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM 100-OPEN-FILES
+           PERFORM 101-PRINT-LOG-HEADINGS
+           PERFORM 150-LOAD-MASTER-RECORDS
+           PERFORM 200-PROCESS-TRANSACTIONS
+           PERFORM 300-REWRITE-MASTER
+           PERFORM 400-PRINT-SUMMARY
+           PERFORM 500-CLOSE-FILES
+          .
+      *READS THE WHOLE MASTER FILE INTO W30-MASTER-TABLE BEFORE ANY
+      *TRANSACTIONS ARE APPLIED
+       100-OPEN-FILES.
+           OPEN INPUT F01-CAR-RECORDS
+           OPEN INPUT F09-TRANSACTION-FILE
+           OPEN OUTPUT F10-LOG-FILE
+          .
+      *WRITES THE LOG HEADINGS ONCE, BEFORE THE FIRST TRANSACTION LINE
+       101-PRINT-LOG-HEADINGS.
+           MOVE W01-LOG-HEADING-LINE1 TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+           MOVE W02-LOG-HEADING-LINE2 TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+           WRITE F10-LOG-LINE FROM SPACES
+           MOVE W03-LOG-COLUMN-HEADING TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+          .
+      *LOADS EVERY CAR RECORD INTO THE IN-MEMORY TABLE SO THE
+      *TRANSACTION PASS HAS SOMETHING TO MATCH AGAINST
+       150-LOAD-MASTER-RECORDS.
+           MOVE SPACES TO W31-DATA-REMAINS-SWITCH
+           READ F01-CAR-RECORDS
+               AT END MOVE 'NO' TO W31-DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM 151-ADD-MASTER-RECORD
+               UNTIL W31-DATA-REMAINS-SWITCH = 'NO'
+           CLOSE F01-CAR-RECORDS
+          .
+      *SAME 2000-ENTRY CEILING 220-APPLY-ADD GUARDS AGAINST FOR A NEW
+      *TRANSACTION, APPLIED HERE TOO SINCE A MASTER FILE THAT ALREADY
+      *HAS MORE THAN 2000 RECORDS ON IT WOULD OTHERWISE OVERRUN
+      *W30-MASTER-TABLE BEFORE A SINGLE TRANSACTION IS EVEN READ
+       151-ADD-MASTER-RECORD.
+           IF W30-MASTER-COUNT >= 2000
+               MOVE F01-INVOICE-NUM TO W04-LOG-INVOICE-OUT
+               MOVE 'REJECTED - MASTER FILE IS FULL'
+                   TO W04-LOG-RESULT-OUT
+               MOVE W04-LOG-DETAIL-LINE TO F10-LOG-LINE
+               WRITE F10-LOG-LINE
+               ADD 1 TO W32-REJECT-COUNT
+           ELSE
+               ADD 1 TO W30-MASTER-COUNT
+               MOVE F01-CAR-SALES TO W30-MASTER-ENTRY (W30-MASTER-COUNT)
+           END-IF
+           READ F01-CAR-RECORDS
+               AT END MOVE 'NO' TO W31-DATA-REMAINS-SWITCH
+           END-READ
+          .
+      *READS EACH TRANSACTION IN TURN AND APPLIES IT AGAINST THE TABLE
+       200-PROCESS-TRANSACTIONS.
+           MOVE SPACES TO W31-DATA-REMAINS-SWITCH
+           READ F09-TRANSACTION-FILE
+               AT END MOVE 'NO' TO W31-DATA-REMAINS-SWITCH
+           END-READ
+           PERFORM 210-APPLY-ONE-TRANSACTION
+               UNTIL W31-DATA-REMAINS-SWITCH = 'NO'
+           CLOSE F09-TRANSACTION-FILE
+          .
+      *BRANCHES ON THE TRANSACTION CODE - PROGRAM1 HAS NO EVALUATE
+      *ANYWHERE IN IT SO THIS FOLLOWS SUIT WITH NESTED IFS INSTEAD
+       210-APPLY-ONE-TRANSACTION.
+           IF F09-TXN-ADD
+               PERFORM 220-APPLY-ADD
+           ELSE
+               IF F09-TXN-CHANGE
+                   PERFORM 230-APPLY-CHANGE
+               ELSE
+                   IF F09-TXN-DELETE
+                       PERFORM 240-APPLY-DELETE
+                   ELSE
+                       PERFORM 250-LOG-INVALID-CODE
+                   END-IF
+               END-IF
+           END-IF
+           READ F09-TRANSACTION-FILE
+               AT END MOVE 'NO' TO W31-DATA-REMAINS-SWITCH
+           END-READ
+          .
+      *ADDS A NEW CAR RECORD - REJECTED IF THE INVOICE NUMBER IS
+      *ALREADY ON FILE. INSERTED RIGHT AFTER THE SALESPERSON'S LAST
+      *EXISTING ENTRY (OR AT THE END IF THE SALESPERSON HAS NONE YET)
+      *SO ASST2.DAT STAYS GROUPED BY SALESPERSON FOR THE NEXT RUN
+       220-APPLY-ADD.
+           MOVE ZERO TO W30-MATCH-IDX
+           PERFORM 260-SCAN-FOR-INVOICE
+               VARYING W30-IDX FROM 1 BY 1
+               UNTIL W30-IDX > W30-MASTER-COUNT
+           IF W30-MATCH-IDX > ZERO
+               ADD 1 TO W32-REJECT-COUNT
+               MOVE 'REJECTED - INVOICE ALREADY ON FILE'
+                   TO W04-LOG-RESULT-OUT
+           ELSE
+               IF W30-MASTER-COUNT >= 2000
+                   ADD 1 TO W32-REJECT-COUNT
+                   MOVE 'REJECTED - MASTER FILE IS FULL'
+                       TO W04-LOG-RESULT-OUT
+               ELSE
+                   MOVE ZERO TO W30-INSERT-IDX
+                   PERFORM 221-FIND-SALESPERSON-GROUP
+                       VARYING W30-IDX FROM 1 BY 1
+                       UNTIL W30-IDX > W30-MASTER-COUNT
+                   IF W30-INSERT-IDX = ZERO
+                       MOVE W30-MASTER-COUNT TO W30-INSERT-IDX
+                   END-IF
+                   ADD 1 TO W30-MASTER-COUNT
+                   PERFORM 222-SHIFT-TABLE-DOWN
+                       VARYING W30-IDX FROM W30-MASTER-COUNT BY -1
+                       UNTIL W30-IDX NOT > W30-INSERT-IDX + 1
+                   MOVE W30-INSERT-IDX TO W30-IDX
+                   ADD 1 TO W30-IDX
+                   PERFORM 270-MOVE-TXN-TO-MASTER
+                   ADD 1 TO W32-ADD-COUNT
+                   MOVE 'ADDED' TO W04-LOG-RESULT-OUT
+               END-IF
+           END-IF
+           PERFORM 280-WRITE-LOG-DETAIL
+          .
+      *REMEMBERS THE LAST TABLE SLOT BELONGING TO THIS SALESPERSON -
+      *THE SCAN RUNS THE WHOLE TABLE SO THE LAST MATCH, NOT THE FIRST,
+      *IS WHAT'S LEFT IN W30-INSERT-IDX WHEN IT FINISHES
+       221-FIND-SALESPERSON-GROUP.
+           IF W30-SALES-P (W30-IDX) = F09-SALES-P
+               MOVE W30-IDX TO W30-INSERT-IDX
+           END-IF
+          .
+      *SLIDES EVERY ENTRY BELOW THE NEW INSERTION POINT DOWN BY ONE
+      *SLOT TO OPEN UP ROOM FOR IT
+       222-SHIFT-TABLE-DOWN.
+           MOVE W30-MASTER-ENTRY (W30-IDX - 1)
+               TO W30-MASTER-ENTRY (W30-IDX)
+          .
+      *OVERWRITES AN EXISTING CAR RECORD'S FIELDS - REJECTED IF THE
+      *INVOICE NUMBER ISN'T ON FILE. IF THE TRANSACTION MOVES THE CAR
+      *TO A DIFFERENT SALESPERSON THE ENTRY IS RE-HOMED INTO THAT
+      *SALESPERSON'S GROUP INSTEAD OF BEING OVERWRITTEN IN PLACE, THE
+      *SAME AS 220-APPLY-ADD DOES FOR A NEW ENTRY
+       230-APPLY-CHANGE.
+           MOVE ZERO TO W30-MATCH-IDX
+           PERFORM 260-SCAN-FOR-INVOICE
+               VARYING W30-IDX FROM 1 BY 1
+               UNTIL W30-IDX > W30-MASTER-COUNT
+           IF W30-MATCH-IDX > ZERO
+               IF F09-SALES-P = W30-SALES-P (W30-MATCH-IDX)
+                   MOVE W30-MATCH-IDX TO W30-IDX
+                   PERFORM 270-MOVE-TXN-TO-MASTER
+               ELSE
+                   PERFORM 231-REHOME-CHANGED-ENTRY
+               END-IF
+               ADD 1 TO W32-CHANGE-COUNT
+               MOVE 'CHANGED' TO W04-LOG-RESULT-OUT
+           ELSE
+               ADD 1 TO W32-REJECT-COUNT
+               MOVE 'REJECTED - INVOICE NOT ON FILE'
+                   TO W04-LOG-RESULT-OUT
+           END-IF
+           PERFORM 280-WRITE-LOG-DETAIL
+          .
+      *REMOVES THE MATCHED ENTRY FROM ITS OLD SALESPERSON'S GROUP AND
+      *RE-INSERTS IT AFTER THE NEW SALESPERSON'S LAST SLOT, THE SAME
+      *WAY 220-APPLY-ADD INSERTS A BRAND NEW ENTRY, SO ASST2.DAT STAYS
+      *GROUPED BY SALESPERSON FOR PROGRAM1'S SUBTOTAL BREAKS
+       231-REHOME-CHANGED-ENTRY.
+           PERFORM 241-SHIFT-TABLE-UP
+               VARYING W30-IDX FROM W30-MATCH-IDX BY 1
+               UNTIL W30-IDX >= W30-MASTER-COUNT
+           SUBTRACT 1 FROM W30-MASTER-COUNT
+           MOVE ZERO TO W30-INSERT-IDX
+           PERFORM 221-FIND-SALESPERSON-GROUP
+               VARYING W30-IDX FROM 1 BY 1
+               UNTIL W30-IDX > W30-MASTER-COUNT
+           IF W30-INSERT-IDX = ZERO
+               MOVE W30-MASTER-COUNT TO W30-INSERT-IDX
+           END-IF
+           ADD 1 TO W30-MASTER-COUNT
+           PERFORM 222-SHIFT-TABLE-DOWN
+               VARYING W30-IDX FROM W30-MASTER-COUNT BY -1
+               UNTIL W30-IDX NOT > W30-INSERT-IDX + 1
+           MOVE W30-INSERT-IDX TO W30-IDX
+           ADD 1 TO W30-IDX
+           PERFORM 270-MOVE-TXN-TO-MASTER
+          .
+      *REMOVES AN EXISTING CAR RECORD AND CLOSES THE GAP IN THE TABLE
+      *- REJECTED IF THE INVOICE NUMBER ISN'T ON FILE
+       240-APPLY-DELETE.
+           MOVE ZERO TO W30-MATCH-IDX
+           PERFORM 260-SCAN-FOR-INVOICE
+               VARYING W30-IDX FROM 1 BY 1
+               UNTIL W30-IDX > W30-MASTER-COUNT
+           IF W30-MATCH-IDX > ZERO
+               PERFORM 241-SHIFT-TABLE-UP
+                   VARYING W30-IDX FROM W30-MATCH-IDX BY 1
+                   UNTIL W30-IDX >= W30-MASTER-COUNT
+               SUBTRACT 1 FROM W30-MASTER-COUNT
+               ADD 1 TO W32-DELETE-COUNT
+               MOVE 'DELETED' TO W04-LOG-RESULT-OUT
+           ELSE
+               ADD 1 TO W32-REJECT-COUNT
+               MOVE 'REJECTED - INVOICE NOT ON FILE'
+                   TO W04-LOG-RESULT-OUT
+           END-IF
+           PERFORM 280-WRITE-LOG-DETAIL
+          .
+      *SLIDES EVERY ENTRY ABOVE THE DELETED ONE DOWN BY ONE SLOT
+       241-SHIFT-TABLE-UP.
+           MOVE W30-MASTER-ENTRY (W30-IDX + 1)
+               TO W30-MASTER-ENTRY (W30-IDX)
+          .
+      *REJECTS A TRANSACTION WHOSE ACTION CODE ISN'T A, C OR D
+       250-LOG-INVALID-CODE.
+           ADD 1 TO W32-REJECT-COUNT
+           MOVE 'REJECTED - INVALID TRANSACTION CODE'
+               TO W04-LOG-RESULT-OUT
+           PERFORM 280-WRITE-LOG-DETAIL
+          .
+      *THE TABLE IS AT MOST 2000 ENTRIES SO THE SCAN ALWAYS RUNS TO
+      *THE END RATHER THAN SHORT-CIRCUITING - W30-MATCH-IDX IS NEEDED
+      *AFTERWARD TO UPDATE OR REMOVE THE MATCHED ENTRY
+       260-SCAN-FOR-INVOICE.
+           IF W30-INVOICE-NUM (W30-IDX) = F09-INVOICE-NUM
+               MOVE W30-IDX TO W30-MATCH-IDX
+           END-IF
+          .
+      *COPIES EVERY FIELD OFF THE TRANSACTION ONTO THE MATCHED OR
+      *NEWLY ADDED MASTER TABLE ENTRY
+       270-MOVE-TXN-TO-MASTER.
+           MOVE F09-CAR-FIELDS TO W30-MASTER-ENTRY (W30-IDX)
+          .
+      *WRITES ONE LOG LINE FOR THE TRANSACTION JUST APPLIED OR REJECTED
+       280-WRITE-LOG-DETAIL.
+           MOVE F09-INVOICE-NUM TO W04-LOG-INVOICE-OUT
+           MOVE F09-TXN-CODE    TO W04-LOG-CODE-OUT
+           MOVE W04-LOG-DETAIL-LINE TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+          .
+      *REWRITES THE MASTER FILE FROM THE TABLE, NOW THAT EVERY
+      *TRANSACTION HAS BEEN APPLIED - PROGRAM1'S NIGHTLY RUN READS
+      *THIS CORRECTED FILE NEXT
+       300-REWRITE-MASTER.
+           OPEN OUTPUT F01-CAR-RECORDS
+           PERFORM 301-WRITE-ONE-MASTER-RECORD
+               VARYING W30-IDX FROM 1 BY 1
+               UNTIL W30-IDX > W30-MASTER-COUNT
+           CLOSE F01-CAR-RECORDS
+          .
+       301-WRITE-ONE-MASTER-RECORD.
+           MOVE W30-MASTER-ENTRY (W30-IDX) TO F01-CAR-SALES
+           WRITE F01-CAR-SALES
+          .
+      *CLOSES OUT THE LOG WITH A COUNT OF EACH KIND OF TRANSACTION
+       400-PRINT-SUMMARY.
+           WRITE F10-LOG-LINE FROM SPACES
+           MOVE 'RECORDS ADDED' TO W05-SUMMARY-LABEL-OUT
+           MOVE W32-ADD-COUNT TO W05-SUMMARY-COUNT-OUT
+           MOVE W05-LOG-SUMMARY-LINE TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+           MOVE 'RECORDS CHANGED' TO W05-SUMMARY-LABEL-OUT
+           MOVE W32-CHANGE-COUNT TO W05-SUMMARY-COUNT-OUT
+           MOVE W05-LOG-SUMMARY-LINE TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+           MOVE 'RECORDS DELETED' TO W05-SUMMARY-LABEL-OUT
+           MOVE W32-DELETE-COUNT TO W05-SUMMARY-COUNT-OUT
+           MOVE W05-LOG-SUMMARY-LINE TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+           MOVE 'TRANSACTIONS REJECTED' TO W05-SUMMARY-LABEL-OUT
+           MOVE W32-REJECT-COUNT TO W05-SUMMARY-COUNT-OUT
+           MOVE W05-LOG-SUMMARY-LINE TO F10-LOG-LINE
+           WRITE F10-LOG-LINE
+          .
+       500-CLOSE-FILES.
+           CLOSE F10-LOG-FILE
+           STOP RUN.
